@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPYBOOK.....: GRADING-WS.CPY
+      * PROGRAMADOR..: Rodrigo
+      * DATA.........: 09/08/2026
+      * OBJETIVO.....: CAMPOS DE TRABALHO PARA A CLASSIFICACAO POR
+      *                CONCEITO (A/B/C/D/F) NA FAIXA 0-100 COMPARTILHADA
+      *                ENTRE SWITCH-CASES-COBOL E ESCOLA (COPIAR JUNTO
+      *                COM O GRADING-PD.CPY NA PROCEDURE DIVISION).
+      *                O PROGRAMA QUE FIZER A COPY DEVE MOVER A NOTA,
+      *                JA NA FAIXA 0 A 100, PARA GRADING-NOTA-100 ANTES
+      *                DE CHAMAR 0920-CLASSIFICAR-CONCEITO.
+      ******************************************************************
+
+       01 GRADING-NOTA-100     PIC 9(03).
+       01 GRADING-CONCEITO     PIC X(01).
