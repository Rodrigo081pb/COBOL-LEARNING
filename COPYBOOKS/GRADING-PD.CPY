@@ -0,0 +1,26 @@
+      ******************************************************************
+      * COPYBOOK.....: GRADING-PD.CPY
+      * PROGRAMADOR..: Rodrigo
+      * DATA.........: 09/08/2026
+      * OBJETIVO.....: PARAGRAFO DE CLASSIFICACAO POR CONCEITO, NA
+      *                MESMA FAIXA 90-100 A / 80-89 B / 70-79 C /
+      *                60-69 D / 0-59 F USADA ORIGINALMENTE EM
+      *                SWITCH-CASES-COBOL, AGORA COMPARTILHADA COM
+      *                ESCOLA.
+      ******************************************************************
+
+       0920-CLASSIFICAR-CONCEITO.
+           EVALUATE GRADING-NOTA-100
+               WHEN 90 THRU 100
+                   MOVE 'A' TO GRADING-CONCEITO
+               WHEN 80 THRU 89
+                   MOVE 'B' TO GRADING-CONCEITO
+               WHEN 70 THRU 79
+                   MOVE 'C' TO GRADING-CONCEITO
+               WHEN 60 THRU 69
+                   MOVE 'D' TO GRADING-CONCEITO
+               WHEN OTHER
+                   MOVE 'F' TO GRADING-CONCEITO
+           END-EVALUATE.
+       0920-EXIT.
+           EXIT.
