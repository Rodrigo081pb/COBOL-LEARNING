@@ -0,0 +1,14 @@
+      ******************************************************************
+      * COPYBOOK.....: SORVETES.CPY
+      * PROGRAMADOR..: Rodrigo
+      * DATA.........: 08/08/2026
+      * OBJETIVO.....: LAYOUT DE UM SABOR DE SORVETE (MARCA, SABOR,
+      *                PRECO E QUANTIDADE EM ESTOQUE) USADO POR
+      *                MODULARIZACAO E POR QUALQUER PROGRAMA FUTURO
+      *                DE CONTROLE DE CATALOGO/ESTOQUE.
+      ******************************************************************
+
+       01 MARCA         PIC X(20).
+       01 SABOR         PIC X(20).
+       01 PRECO         PIC 9(04)V99.
+       01 ESTOQUE-QTD   PIC 9(05).
