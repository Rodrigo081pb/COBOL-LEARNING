@@ -0,0 +1,23 @@
+      ******************************************************************
+      * COPYBOOK.....: NUMVALIDA-PD.CPY
+      * PROGRAMADOR..: Rodrigo
+      * DATA.........: 08/08/2026
+      * OBJETIVO.....: PARAGRAFO PARA VALIDACAO DE ENTRADA NUMERICA.
+      *                O PROGRAMA QUE FIZER A COPY DEVE TER FEITO A
+      *                COPY DE NUMVALIDA-WS.CPY NA WORKING-STORAGE
+      *                SECTION E TER PREENCHIDO WRK-NUM-ENTRADA COM O
+      *                VALOR DIGITADO. AO TERMINAR, A CONDICAO NUM-OK
+      *                INDICA SE O VALOR E NUMERICO VALIDO, E PODE SER
+      *                CONVERTIDO COM FUNCTION NUMVAL(WRK-NUM-ENTRADA).
+      ******************************************************************
+
+       0910-VALIDAR-NUMERICO.
+           COMPUTE WRK-NUM-POS-ERRO =
+                   FUNCTION TEST-NUMVAL(WRK-NUM-ENTRADA).
+           IF WRK-NUM-POS-ERRO = 0
+               MOVE 'S' TO WRK-NUM-SITUACAO
+           ELSE
+               MOVE 'N' TO WRK-NUM-SITUACAO
+           END-IF.
+       0910-EXIT.
+           EXIT.
