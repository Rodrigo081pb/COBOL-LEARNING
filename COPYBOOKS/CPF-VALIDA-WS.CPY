@@ -0,0 +1,23 @@
+      ******************************************************************
+      * COPYBOOK.....: CPF-VALIDA-WS.CPY
+      * PROGRAMADOR..: Rodrigo
+      * DATA.........: 08/08/2026
+      * OBJETIVO.....: CAMPOS DE TRABALHO PARA VALIDACAO DO DIGITO
+      *                VERIFICADOR DO CPF (COPIAR JUNTO COM O
+      *                CPF-VALIDA-PD.CPY NA PROCEDURE DIVISION).
+      ******************************************************************
+
+       01 WRK-CPF-DIGITOS.
+           05 WRK-CPF-DIGIT PIC 9 OCCURS 11 TIMES.
+       01 WRK-CPF-QTD-DIGITOS   PIC 9(02) COMP VALUE 0.
+       01 WRK-CPF-POS           PIC 9(02) COMP VALUE 0.
+       01 WRK-CPF-CHAR          PIC X(01).
+       01 WRK-CPF-SOMA1         PIC 9(04) COMP.
+       01 WRK-CPF-SOMA2         PIC 9(04) COMP.
+       01 WRK-CPF-RESTO1        PIC 9(04) COMP.
+       01 WRK-CPF-RESTO2        PIC 9(04) COMP.
+       01 WRK-CPF-DV1           PIC 9.
+       01 WRK-CPF-DV2           PIC 9.
+       01 WRK-CPF-SITUACAO      PIC X(01) VALUE 'N'.
+           88 CPF-OK            VALUE 'S'.
+           88 CPF-NAO-OK        VALUE 'N'.
