@@ -0,0 +1,26 @@
+      ******************************************************************
+      * COPYBOOK.....: BANNER-PD.CPY
+      * PROGRAMADOR..: Rodrigo
+      * DATA.........: 09/08/2026
+      * OBJETIVO.....: QUADRO PADRAO DE ABERTURA/ENCERRAMENTO, COPIADO
+      *                NO FIM DA PROCEDURE DIVISION JUNTO COM O
+      *                BANNER-WS.CPY. O PROGRAMA QUE FIZER A COPY DEVE
+      *                PREENCHER WRK-BANNER-TITULO ANTES DE CADA PERFORM.
+      ******************************************************************
+
+       0940-EXIBIR-BANNER-ENTRADA.
+           DISPLAY ' '.
+           DISPLAY '**************************************************'.
+           DISPLAY '*' WRK-BANNER-TITULO '*'.
+           DISPLAY '**************************************************'.
+       0940-EXIT.
+           EXIT.
+
+       0941-EXIBIR-BANNER-SAIDA.
+           DISPLAY ' '.
+           DISPLAY '**************************************************'.
+           DISPLAY '*' WRK-BANNER-TITULO '*'.
+           DISPLAY '**************************************************'.
+           DISPLAY ' '.
+       0941-EXIT.
+           EXIT.
