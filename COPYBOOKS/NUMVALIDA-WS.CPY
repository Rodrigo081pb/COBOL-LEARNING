@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPYBOOK.....: NUMVALIDA-WS.CPY
+      * PROGRAMADOR..: Rodrigo
+      * DATA.........: 08/08/2026
+      * OBJETIVO.....: CAMPOS DE TRABALHO PARA VALIDACAO DE ENTRADA
+      *                NUMERICA ANTES DE MOVER UM VALOR DIGITADO PARA
+      *                UM CAMPO PIC 9 OU V99 (COPIAR JUNTO COM O
+      *                NUMVALIDA-PD.CPY NA PROCEDURE DIVISION).
+      ******************************************************************
+
+       01 WRK-NUM-ENTRADA      PIC X(18).
+       01 WRK-NUM-POS-ERRO     PIC 9(02) COMP.
+       01 WRK-NUM-SITUACAO     PIC X(01) VALUE 'N'.
+           88 NUM-OK           VALUE 'S'.
+           88 NUM-NAO-OK       VALUE 'N'.
