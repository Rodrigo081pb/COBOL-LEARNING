@@ -0,0 +1,84 @@
+      ******************************************************************
+      * COPYBOOK.....: CPF-VALIDA-PD.CPY
+      * PROGRAMADOR..: Rodrigo
+      * DATA.........: 08/08/2026
+      * OBJETIVO.....: PARAGRAFOS PARA VALIDACAO DO DIGITO VERIFICADOR
+      *                DO CPF. O PROGRAMA QUE FIZER A COPY DEVE TER UM
+      *                CAMPO WRK-CPF PIC X(14) JA PREENCHIDO E TER
+      *                FEITO A COPY DE CPF-VALIDA-WS.CPY NA WORKING-
+      *                STORAGE SECTION. AO TERMINAR, A CONDICAO
+      *                CPF-OK INDICA SE O CPF DIGITADO E VALIDO.
+      ******************************************************************
+
+       0900-VALIDAR-CPF.
+           MOVE 0 TO WRK-CPF-QTD-DIGITOS.
+           MOVE 'N' TO WRK-CPF-SITUACAO.
+
+           PERFORM 0901-EXTRAIR-DIGITO-CPF
+               VARYING WRK-CPF-POS FROM 1 BY 1
+               UNTIL WRK-CPF-POS > 14.
+
+           IF WRK-CPF-QTD-DIGITOS NOT = 11
+               MOVE 'N' TO WRK-CPF-SITUACAO
+           ELSE
+               IF WRK-CPF-DIGIT(1) = WRK-CPF-DIGIT(2)
+                  AND WRK-CPF-DIGIT(1) = WRK-CPF-DIGIT(3)
+                  AND WRK-CPF-DIGIT(1) = WRK-CPF-DIGIT(4)
+                  AND WRK-CPF-DIGIT(1) = WRK-CPF-DIGIT(5)
+                  AND WRK-CPF-DIGIT(1) = WRK-CPF-DIGIT(6)
+                  AND WRK-CPF-DIGIT(1) = WRK-CPF-DIGIT(7)
+                  AND WRK-CPF-DIGIT(1) = WRK-CPF-DIGIT(8)
+                  AND WRK-CPF-DIGIT(1) = WRK-CPF-DIGIT(9)
+                  AND WRK-CPF-DIGIT(1) = WRK-CPF-DIGIT(10)
+                  AND WRK-CPF-DIGIT(1) = WRK-CPF-DIGIT(11)
+                   MOVE 'N' TO WRK-CPF-SITUACAO
+               ELSE
+                   COMPUTE WRK-CPF-SOMA1 =
+                         WRK-CPF-DIGIT(1) * 10 + WRK-CPF-DIGIT(2) * 9
+                       + WRK-CPF-DIGIT(3) * 8  + WRK-CPF-DIGIT(4) * 7
+                       + WRK-CPF-DIGIT(5) * 6  + WRK-CPF-DIGIT(6) * 5
+                       + WRK-CPF-DIGIT(7) * 4  + WRK-CPF-DIGIT(8) * 3
+                       + WRK-CPF-DIGIT(9) * 2
+                   COMPUTE WRK-CPF-RESTO1 =
+                       FUNCTION MOD(WRK-CPF-SOMA1, 11)
+
+                   IF WRK-CPF-RESTO1 < 2
+                       MOVE 0 TO WRK-CPF-DV1
+                   ELSE
+                       COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO1
+                   END-IF
+
+                   COMPUTE WRK-CPF-SOMA2 =
+                         WRK-CPF-DIGIT(1) * 11 + WRK-CPF-DIGIT(2) * 10
+                       + WRK-CPF-DIGIT(3) * 9  + WRK-CPF-DIGIT(4) * 8
+                       + WRK-CPF-DIGIT(5) * 7  + WRK-CPF-DIGIT(6) * 6
+                       + WRK-CPF-DIGIT(7) * 5  + WRK-CPF-DIGIT(8) * 4
+                       + WRK-CPF-DIGIT(9) * 3  + WRK-CPF-DV1 * 2
+                   COMPUTE WRK-CPF-RESTO2 =
+                       FUNCTION MOD(WRK-CPF-SOMA2, 11)
+
+                   IF WRK-CPF-RESTO2 < 2
+                       MOVE 0 TO WRK-CPF-DV2
+                   ELSE
+                       COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO2
+                   END-IF
+
+                   IF WRK-CPF-DV1 = WRK-CPF-DIGIT(10)
+                      AND WRK-CPF-DV2 = WRK-CPF-DIGIT(11)
+                       MOVE 'S' TO WRK-CPF-SITUACAO
+                   ELSE
+                       MOVE 'N' TO WRK-CPF-SITUACAO
+                   END-IF
+               END-IF
+           END-IF.
+       0900-EXIT.
+           EXIT.
+
+       0901-EXTRAIR-DIGITO-CPF.
+           MOVE WRK-CPF(WRK-CPF-POS:1) TO WRK-CPF-CHAR.
+           IF WRK-CPF-CHAR IS NUMERIC AND WRK-CPF-QTD-DIGITOS < 11
+               ADD 1 TO WRK-CPF-QTD-DIGITOS
+               MOVE WRK-CPF-CHAR TO WRK-CPF-DIGIT(WRK-CPF-QTD-DIGITOS)
+           END-IF.
+       0901-EXIT.
+           EXIT.
