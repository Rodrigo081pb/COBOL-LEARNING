@@ -0,0 +1,41 @@
+      ******************************************************************
+      * COPYBOOK.....: AUDITLOG-PD.CPY
+      * PROGRAMADOR..: Rodrigo
+      * DATA.........: 09/08/2026
+      * OBJETIVO.....: PARAGRAFO PARA GRAVAR UMA LINHA DE TRILHA DE
+      *                AUDITORIA EM AUDITLOG.DAT. O PROGRAMA QUE FIZER A
+      *                COPY DEVE TER FEITO A COPY DE AUDITLOG-WS.CPY NA
+      *                WORKING-STORAGE SECTION, DECLARADO O SELECT
+      *                AUDITLOG-ARQUIVO ASSIGN TO WRK-AUDITLOG-PATH
+      *                (COPY AUDITLOG-FD.CPY NO FD) E PREENCHIDO
+      *                WRK-LOG-PROGRAMA/OPERACAO/DETALHE ANTES DE FAZER
+      *                PERFORM 0930-LOG-TRANSACAO.
+      ******************************************************************
+
+       0930-LOG-TRANSACAO.
+           ACCEPT WRK-AUDITLOG-PATH FROM ENVIRONMENT 'AUDITLOG_DAT_PATH'.
+           IF WRK-AUDITLOG-PATH = SPACES
+               MOVE 'AUDITLOG.DAT' TO WRK-AUDITLOG-PATH
+           END-IF.
+
+           OPEN EXTEND AUDITLOG-ARQUIVO.
+           IF AUDITLOG-ARQ-NOVO
+               OPEN OUTPUT AUDITLOG-ARQUIVO
+               CLOSE AUDITLOG-ARQUIVO
+               OPEN EXTEND AUDITLOG-ARQUIVO
+           END-IF.
+
+           ACCEPT WRK-LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-LOG-HORA FROM TIME.
+           STRING WRK-LOG-DATA DELIMITED BY SIZE
+                  ' '          DELIMITED BY SIZE
+                  WRK-LOG-HORA DELIMITED BY SIZE
+                  INTO LOG-DATA-HORA.
+           MOVE WRK-LOG-PROGRAMA TO LOG-PROGRAMA.
+           MOVE WRK-LOG-OPERACAO TO LOG-OPERACAO.
+           MOVE WRK-LOG-DETALHE  TO LOG-DETALHE.
+           WRITE REGISTRO-AUDITLOG.
+
+           CLOSE AUDITLOG-ARQUIVO.
+       0930-EXIT.
+           EXIT.
