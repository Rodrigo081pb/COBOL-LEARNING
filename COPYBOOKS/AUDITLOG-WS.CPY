@@ -0,0 +1,28 @@
+      ******************************************************************
+      * COPYBOOK.....: AUDITLOG-WS.CPY
+      * PROGRAMADOR..: Rodrigo
+      * DATA.........: 09/08/2026
+      * OBJETIVO.....: CAMPOS DE TRABALHO PARA GRAVACAO DE UMA LINHA DE
+      *                TRILHA DE AUDITORIA EM AUDITLOG.DAT (COPIAR JUNTO
+      *                COM O AUDITLOG-PD.CPY NA PROCEDURE DIVISION). O
+      *                PROGRAMA QUE FIZER A COPY DEVE PREENCHER
+      *                WRK-LOG-PROGRAMA, WRK-LOG-OPERACAO E
+      *                WRK-LOG-DETALHE E DEPOIS PERFORM
+      *                0930-LOG-TRANSACAO. O SELECT DE AUDITLOG-ARQUIVO
+      *                DEVE APONTAR PARA WRK-AUDITLOG-PATH (ASSIGN TO
+      *                WRK-AUDITLOG-PATH), QUE O PROPRIO
+      *                0930-LOG-TRANSACAO RESOLVE A PARTIR DA VARIAVEL
+      *                DE AMBIENTE AUDITLOG_DAT_PATH (OU 'AUDITLOG.DAT'
+      *                SE ELA NAO ESTIVER DEFINIDA).
+      ******************************************************************
+
+       01 WRK-AUDITLOG-STATUS PIC X(02).
+           88 AUDITLOG-OK         VALUE '00'.
+           88 AUDITLOG-ARQ-NOVO   VALUE '35'.
+
+       01 WRK-AUDITLOG-PATH PIC X(100).
+       01 WRK-LOG-DATA     PIC X(08).
+       01 WRK-LOG-HORA     PIC X(08).
+       01 WRK-LOG-PROGRAMA PIC X(12).
+       01 WRK-LOG-OPERACAO PIC X(15).
+       01 WRK-LOG-DETALHE  PIC X(60).
