@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPYBOOK.....: BANNER-WS.CPY
+      * PROGRAMADOR..: Rodrigo
+      * DATA.........: 09/08/2026
+      * OBJETIVO.....: CAMPOS DE TRABALHO PARA O QUADRO DE ENTRADA/SAIDA
+      *                PADRAO DO SISTEMA (COPIAR JUNTO COM O
+      *                BANNER-PD.CPY NA PROCEDURE DIVISION). O PROGRAMA
+      *                QUE FIZER A COPY DEVE PREENCHER WRK-BANNER-TITULO
+      *                E DEPOIS PERFORM 0940-EXIBIR-BANNER-ENTRADA NO
+      *                INICIO E 0941-EXIBIR-BANNER-SAIDA NO FIM.
+      ******************************************************************
+
+       01 WRK-BANNER-TITULO PIC X(48).
