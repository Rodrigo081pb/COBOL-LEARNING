@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPYBOOK.....: MODELO-DADOS.CPY
+      * PROGRAMADOR..: Rodrigo
+      * DATA.........: 08/08/2026
+      * OBJETIVO.....: LAYOUT DO REGISTRO DE MARCAS (CADASTRO-MARCAS)
+      *                USADO POR ORQUESTRADOR (MAIN.CBL) E POR
+      *                QUALQUER PROGRAMA FUTURO DE MANUTENCAO DE
+      *                MARCAS DE SORVETE.
+      ******************************************************************
+
+       01 CADASTRO-MARCAS.
+           05 ID-MARCA     PIC 9(03).
+           05 NOME-MARCA   PIC X(30).
