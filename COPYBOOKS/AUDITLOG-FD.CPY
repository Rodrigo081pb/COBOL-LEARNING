@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK.....: AUDITLOG-FD.CPY
+      * PROGRAMADOR..: Rodrigo
+      * DATA.........: 09/08/2026
+      * OBJETIVO.....: LAYOUT DO REGISTRO DE AUDITLOG.DAT, O ARQUIVO DE
+      *                TRILHA DE AUDITORIA COMPARTILHADO ENTRE OS
+      *                PROGRAMAS DE CADASTRO (CAD0001A, CADASTRO-CLIENTES
+      *                E ORQUESTRADOR). COPIAR DENTRO DO FD DO ARQUIVO
+      *                NA FILE SECTION.
+      ******************************************************************
+
+       01 REGISTRO-AUDITLOG.
+           05 LOG-DATA-HORA   PIC X(17).
+           05 LOG-PROGRAMA    PIC X(12).
+           05 LOG-OPERACAO    PIC X(15).
+           05 LOG-DETALHE     PIC X(60).
