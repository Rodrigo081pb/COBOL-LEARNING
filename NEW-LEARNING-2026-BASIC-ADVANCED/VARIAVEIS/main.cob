@@ -1,23 +1,37 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID.  VARIAVEIS.
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+
+           COPY NUMVALIDA-WS.CPY.
+
+       LINKAGE SECTION.
+
        01 NOME PIC X(20).
        01 IDADE PIC 99.
-       
-       PROCEDURE DIVISION.
+       01 SITUACAO-VALIDACAO PIC X(01).
+           88 DADOS-VALIDOS   VALUE 'S'.
+           88 DADOS-INVALIDOS VALUE 'N'.
+
+      *> SUBPROGRAMA DE VALIDACAO: RECEBE NOME E IDADE POR PARAMETRO E
+      *> DEVOLVE 'S' OU 'N' EM SITUACAO-VALIDACAO. NAO FAZ MAIS NENHUM
+      *> ACCEPT/DISPLAY INTERATIVO -- ISSO FICA POR CONTA DE QUEM CHAMA.
+       PROCEDURE DIVISION USING NOME, IDADE, SITUACAO-VALIDACAO.
+
+           MOVE 'S' TO SITUACAO-VALIDACAO.
 
-           DISPLAY "DIGITE SEU NOME".
-           ACCEPT NOME.
+           IF NOME = SPACES OR LOW-VALUES
+               MOVE 'N' TO SITUACAO-VALIDACAO
+           END-IF.
 
-           DISPLAY "OlA," NOME.
-           
-           DISPLAY "DIGITE SUA IDADE".
-           ACCEPT IDADE.
+           MOVE IDADE TO WRK-NUM-ENTRADA.
+           PERFORM 0910-VALIDAR-NUMERICO.
+           IF NUM-NAO-OK OR IDADE = ZERO
+               MOVE 'N' TO SITUACAO-VALIDACAO
+           END-IF.
 
-           DISPLAY "Voce tem " IDADE.    
+           GOBACK.
 
-           STOP RUN.
\ No newline at end of file
+           COPY NUMVALIDA-PD.CPY.
