@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID.  TESTE-VARIAVEIS.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 NOME PIC X(20).
+       01 IDADE PIC 99.
+       01 SITUACAO-VALIDACAO PIC X(01).
+           88 DADOS-VALIDOS   VALUE 'S'.
+           88 DADOS-INVALIDOS VALUE 'N'.
+
+      *> PROGRAMA DE TESTE/DEMONSTRACAO DO SUBPROGRAMA VARIAVEIS:
+      *> PEDE NOME E IDADE E CHAMA A VALIDACAO ANTES DE CUMPRIMENTAR.
+       PROCEDURE DIVISION.
+
+           DISPLAY "DIGITE SEU NOME".
+           ACCEPT NOME.
+
+           DISPLAY "DIGITE SUA IDADE".
+           ACCEPT IDADE.
+
+           CALL 'VARIAVEIS' USING NOME, IDADE, SITUACAO-VALIDACAO.
+
+           IF DADOS-INVALIDOS
+               DISPLAY "NOME OU IDADE INVALIDOS."
+           ELSE
+               DISPLAY "OlA," NOME
+               DISPLAY "Voce tem " IDADE
+           END-IF.
+
+           STOP RUN.
