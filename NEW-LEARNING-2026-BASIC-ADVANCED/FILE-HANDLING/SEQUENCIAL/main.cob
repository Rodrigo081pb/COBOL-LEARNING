@@ -8,16 +8,27 @@
            *> SELECT DECLARA O ARQUIVO - o nome dele
            SELECT ARQUIVO-SEQUENCIAL *> NOME LÓGICO DO ARQUIVO
                *> o assingn to liga o arquivo fisico
-               ASSIGN TO 'ARQUIVO-SEQUENCIAL.txt' *> NOME FÍSICO
-               ORGANIZATION IS SEQUENTIAL       *> TIPO DE ARQUIVO: SEQ
-               ACCESS MODE IS SEQUENTIAL        *> MODO DE ACESSO: SEQ
+               ASSIGN TO DYNAMIC WS-ARQUIVO-PATH *> NOME FÍSICO, RESOLVIDO
+               *> EM TEMPO DE EXECUCAO (VER RESOLVER-CAMINHO)
+               *> INDEXADO POR CLIENTE-ID PARA PERMITIR ATUALIZACAO
+               *> DE UM CLIENTE JA GRAVADO, ALEM DA CARGA/LEITURA
+               *> SEQUENCIAL QUE O PROGRAMA JA FAZIA
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENTE-ID
                FILE STATUS IS WS-FILE-STATUS.   *> VARIÁVEL DE STATUS
 
+           *> ARQUIVO DE SAIDA DO EXTRATO FILTRADO POR CIDADE
+           SELECT EXTRATO-CIDADE
+               ASSIGN TO 'EXTRATO-CIDADE.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-EXTRATO.
+
        DATA DIVISION.
 
        FILE SECTION. *> SEÇÃO DE ARQUIVO
        FD ARQUIVO-SEQUENCIAL. *> DESCRIÇÃO DO ARQUIVO
-       
+
        *> VAMOS USAR UM EXEMPLO DE CLIENTES
        *> ESTRUTURA DE ARQUIVO
        01  REGISTRO-CLIENTE.
@@ -26,74 +37,283 @@
            05 CLIENTE-IDADE  PIC 99.
            05 CLIENTE-CIDADE PIC X(20).
 
+       FD EXTRATO-CIDADE.
+       01 REGISTRO-EXTRATO PIC X(59).
+
        WORKING-STORAGE SECTION. *> SEÇÃO DE VARIÁVEIS
        01 WS-FILE-STATUS    PIC XX. *> VARIÁVEL PARA STATUS DO ARQUIVO
 
            88 WS-OK    VALUE '00'. *> STATUS OK
            88 WS-EOF   VALUE '10'. *> STATUS DE FIM DO ARQUIVO
+           88 WS-ARQUIVO-NOVO VALUE '35'. *> ARQUIVO AINDA NAO EXISTE
+           88 WS-ID-DUPLICADO VALUE '22'. *> CHAVE JA EXISTENTE NO WRITE
            88 WS-ERROR VALUE '30' THRU '99'. *> ERROS
 
        01 WS-CONTADOR PIC 9(5) VALUE ZERO.
 
+       *> CONTROLE DE RETENTATIVA QUANDO O FILE STATUS VEM COM ERRO
+       01 WS-RESPOSTA       PIC X(01).
+       01 WS-PARAR-OPERACAO  PIC X(01) VALUE 'N'.
+           88 WS-OPERACAO-ABORTADA VALUE 'S'.
+
+       *> CONTROLE DO LACO DE CADASTRO DE CLIENTES EM CRIAR-ARQUIVO
+       01 WS-PROXIMO-ID     PIC 9(5) VALUE 1.
+       01 WS-CONTINUAR      PIC X(01) VALUE 'S'.
+
+       *> ESCOLHA ENTRE CADASTRAR CLIENTE NOVO OU ATUALIZAR UM JA
+       *> EXISTENTE, E CAMPOS DIGITADOS PELO OPERADOR NA ATUALIZACAO
+       01 WS-MODO           PIC X(01).
+       01 WS-ID-PROCURADO   PIC 9(5).
+
+       *> TOTAIS ACUMULADOS DURANTE A LEITURA, PARA O RESUMO FINAL
+       01 WS-SOMA-IDADES    PIC 9(07) VALUE ZERO.
+       01 WS-MEDIA-IDADE    PIC 9(03)V9 VALUE ZERO.
+
+       *> CONTROLE DO EXTRATO FILTRADO POR CIDADE
+       01 WS-FILE-STATUS-EXTRATO PIC XX.
+       01 WS-GERAR-EXTRATO       PIC X(01).
+       01 WS-CIDADE-FILTRO       PIC X(20).
+       01 WS-QTD-EXTRATO         PIC 9(5) VALUE ZERO.
+
+       *> CAMINHO DO ARQUIVO, OBTIDO DE VARIAVEL DE AMBIENTE (COM VALOR
+       *> PADRAO CASO ELA NAO ESTEJA DEFINIDA)
+       01 WS-ARQUIVO-PATH        PIC X(100).
+
        *> PARTE LÓGICA
        PROCEDURE DIVISION.
 
        INICIO.
-               
+
+           PERFORM RESOLVER-CAMINHO.
            PERFORM CRIAR-ARQUIVO.
            PERFORM LER-ARQUIVO.
+           PERFORM EXTRAIR-POR-CIDADE.
            STOP RUN.
 
-       *> CRIAR E LER ARQUIVO
+       RESOLVER-CAMINHO.
+           ACCEPT WS-ARQUIVO-PATH
+               FROM ENVIRONMENT 'ARQUIVO_SEQUENCIAL_PATH'.
+           IF WS-ARQUIVO-PATH = SPACES
+               MOVE 'ARQUIVO-SEQUENCIAL.txt' TO WS-ARQUIVO-PATH
+           END-IF.
+
+      *> PERCORRE O ARQUIVO JA EXISTENTE PARA DESCOBRIR O PROXIMO
+      *> CLIENTE-ID LIVRE, DA MESMA FORMA QUE O ORQUESTRADOR FAZ EM
+      *> MARCAS.DAT (VER ATUALIZAR-PROX-ID EM main.cbl)
+       DESCOBRIR-PROXIMO-ID.
+           PERFORM LER-PARA-PROXIMO-ID.
+           PERFORM ATUALIZAR-PROXIMO-ID UNTIL WS-EOF.
+
+       LER-PARA-PROXIMO-ID.
+           READ ARQUIVO-SEQUENCIAL NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+
+       ATUALIZAR-PROXIMO-ID.
+           IF CLIENTE-ID NOT LESS THAN WS-PROXIMO-ID
+               COMPUTE WS-PROXIMO-ID = CLIENTE-ID + 1
+           END-IF.
+           PERFORM LER-PARA-PROXIMO-ID.
+
+       *> CRIAR, ATUALIZAR E LER ARQUIVO
 
        CRIAR-ARQUIVO.
-           OPEN OUTPUT ARQUIVO-SEQUENCIAL. *> ABRE ARQUIVO PARA ESCRITA
-           
-           IF NOT WS-OK
-               DISPLAY 'ERRO AO ABRIR O ARQUIVO' WS-FILE-STATUS
-               STOP RUN
+      *> ARQUIVO INDEXADO: NA PRIMEIRA EXECUCAO ELE AINDA NAO EXISTE,
+      *> ENTAO CRIAMOS O ARQUIVO VAZIO ANTES DE ABRIR EM MODO I-O. SE
+      *> ELE JA EXISTIA, PRECISAMOS DESCOBRIR O PROXIMO CLIENTE-ID
+      *> LIVRE ANTES DE CADASTRAR QUALQUER CLIENTE NOVO.
+           OPEN I-O ARQUIVO-SEQUENCIAL.
+           IF WS-ARQUIVO-NOVO
+               OPEN OUTPUT ARQUIVO-SEQUENCIAL
+               CLOSE ARQUIVO-SEQUENCIAL
+               OPEN I-O ARQUIVO-SEQUENCIAL
+           ELSE
+               PERFORM DESCOBRIR-PROXIMO-ID
+           END-IF.
+
+           IF WS-ERROR
+               PERFORM TRATAR-ERRO-ARQUIVO
+               IF WS-OPERACAO-ABORTADA
+                   STOP RUN
+               END-IF
            END-IF.
 
            DISPLAY 'ARQUIVO ABERTO PARA ESCRITA'.
 
-           *> ESCREVE REGISTRO NO ARQUIVO
-           MOVE 00001 TO CLIENTE-ID,
-           MOVE 'RODRIGO' TO CLIENTE-NOME.
-           MOVE 21 TO CLIENTE-IDADE.
-           MOVE 'OSLO' TO CLIENTE-CIDADE.
+           DISPLAY 'MODO: (C)ADASTRAR CLIENTE NOVO OU (A)TUALIZAR '
+                   'EXISTENTE? '.
+           ACCEPT WS-MODO.
+           MOVE FUNCTION UPPER-CASE(WS-MODO) TO WS-MODO.
 
-           WRITE REGISTRO-CLIENTE
+           IF WS-MODO = 'A'
+               PERFORM ATUALIZAR-CLIENTE
+                   UNTIL WS-CONTINUAR = 'N' OR WS-OPERACAO-ABORTADA
+           ELSE
+               PERFORM GRAVAR-CLIENTE
+                   UNTIL WS-CONTINUAR = 'N' OR WS-OPERACAO-ABORTADA
+           END-IF.
 
            CLOSE ARQUIVO-SEQUENCIAL.
-           DISPLAY 'ARQUIVO CRIADO E REGISTRO PREENCHIDO'.
-           
+           DISPLAY 'ARQUIVO ATUALIZADO COM SUCESSO'.
+
+       *> PEDE OS DADOS DE UM CLIENTE E GRAVA NO ARQUIVO; REPETE
+       *> ENQUANTO O OPERADOR QUISER CADASTRAR MAIS GENTE
+       GRAVAR-CLIENTE.
+           MOVE WS-PROXIMO-ID TO CLIENTE-ID.
+           DISPLAY 'NOME DO CLIENTE: '.
+           ACCEPT CLIENTE-NOME.
+           DISPLAY 'IDADE DO CLIENTE: '.
+           ACCEPT CLIENTE-IDADE.
+           DISPLAY 'CIDADE DO CLIENTE: '.
+           ACCEPT CLIENTE-CIDADE.
+
+           WRITE REGISTRO-CLIENTE
+               INVALID KEY
+                   DISPLAY 'ID JA CADASTRADO. REGISTRO NAO GRAVADO.'
+           END-WRITE.
+
+           IF WS-ERROR
+               PERFORM TRATAR-ERRO-ARQUIVO
+               IF WS-OPERACAO-ABORTADA
+                   DISPLAY 'REGISTRO NAO GRAVADO.'
+               END-IF
+           ELSE
+               IF NOT WS-ID-DUPLICADO
+                   ADD 1 TO WS-PROXIMO-ID
+               END-IF
+           END-IF.
+
+           DISPLAY 'DESEJA CADASTRAR OUTRO CLIENTE? (S/N)'.
+           ACCEPT WS-CONTINUAR.
+           MOVE FUNCTION UPPER-CASE(WS-CONTINUAR) TO WS-CONTINUAR.
+
+       *> PROCURA UM CLIENTE PELO ID E, SE ENCONTRADO, DEIXA O
+       *> OPERADOR REDIGITAR OS DEMAIS CAMPOS E REGRAVA O REGISTRO
+       ATUALIZAR-CLIENTE.
+           DISPLAY 'ID DO CLIENTE A ATUALIZAR: '.
+           ACCEPT WS-ID-PROCURADO.
+           MOVE WS-ID-PROCURADO TO CLIENTE-ID.
+
+           READ ARQUIVO-SEQUENCIAL
+               INVALID KEY
+                   DISPLAY 'CLIENTE NAO ENCONTRADO.'
+               NOT INVALID KEY
+                   DISPLAY 'NOME ATUAL: ' CLIENTE-NOME
+                   DISPLAY 'NOVO NOME DO CLIENTE: '
+                   ACCEPT CLIENTE-NOME
+                   DISPLAY 'NOVA IDADE DO CLIENTE: '
+                   ACCEPT CLIENTE-IDADE
+                   DISPLAY 'NOVA CIDADE DO CLIENTE: '
+                   ACCEPT CLIENTE-CIDADE
+                   REWRITE REGISTRO-CLIENTE
+           END-READ.
+
+           IF WS-ERROR
+               PERFORM TRATAR-ERRO-ARQUIVO
+           END-IF.
+
+           DISPLAY 'DESEJA ATUALIZAR OUTRO CLIENTE? (S/N)'.
+           ACCEPT WS-CONTINUAR.
+           MOVE FUNCTION UPPER-CASE(WS-CONTINUAR) TO WS-CONTINUAR.
+
        LER-ARQUIVO.
            OPEN INPUT ARQUIVO-SEQUENCIAL. *> ABRE ARQUIVO PARA LEITURA
 
-           IF NOT WS-OK
-               DISPLAY 'ERRO AO ABRIR: ' WS-FILE-STATUS
-               STOP RUN
+           IF WS-ERROR
+               PERFORM TRATAR-ERRO-ARQUIVO
+               IF WS-OPERACAO-ABORTADA
+                   STOP RUN
+               END-IF
            END-IF.
 
            DISPLAY '==== LENDO CLIENTES ===='
 
-           PERFORM UNTIL WS-EOF
-               READ ARQUIVO-SEQUENCIAL
+           PERFORM UNTIL WS-EOF OR WS-OPERACAO-ABORTADA
+               READ ARQUIVO-SEQUENCIAL NEXT RECORD
                    AT END
                        CONTINUE *> FIM DO ARQUIVO
                    NOT AT END
                        ADD 1 TO WS-CONTADOR
+                       ADD CLIENTE-IDADE TO WS-SOMA-IDADES
                        DISPLAY 'CLIENTE'  WS-CONTADOR
                        DISPLAY 'ID: '     CLIENTE-ID
                        DISPLAY 'NOME: '   CLIENTE-NOME
                        DISPLAY 'IDADE: '  CLIENTE-IDADE
                        DISPLAY 'CIDADE: ' CLIENTE-CIDADE
-                END-READ
+               END-READ
+               IF WS-ERROR
+                   PERFORM TRATAR-ERRO-ARQUIVO
+               END-IF
            END-PERFORM.
-           
+
            CLOSE ARQUIVO-SEQUENCIAL.
+
+      *> RESUMO COM OS TOTAIS ACUMULADOS DURANTE A LEITURA
+           IF WS-CONTADOR > 0
+               COMPUTE WS-MEDIA-IDADE = WS-SOMA-IDADES / WS-CONTADOR
+           END-IF.
+
+           DISPLAY '================================================'.
+           DISPLAY 'TOTAL DE CLIENTES LIDOS: ' WS-CONTADOR.
+           DISPLAY 'IDADE MEDIA..........: ' WS-MEDIA-IDADE.
+           DISPLAY '================================================'.
            DISPLAY 'FIM DA LEITURA DO ARQUIVO'.
 
-           STOP RUN.
+       *> PERGUNTA SE O OPERADOR QUER UM EXTRATO COM SOMENTE OS
+       *> CLIENTES DE UMA CIDADE, E GRAVA OS ACHADOS EM
+       *> EXTRATO-CIDADE.txt (ARQUIVO SEQUENCIAL COMUM, JA QUE ELE NAO
+       *> PRECISA SER ATUALIZADO DEPOIS, SO CONSULTADO)
+       EXTRAIR-POR-CIDADE.
+           DISPLAY 'DESEJA GERAR EXTRATO POR CIDADE? (S/N)'.
+           ACCEPT WS-GERAR-EXTRATO.
+           MOVE FUNCTION UPPER-CASE(WS-GERAR-EXTRATO)
+               TO WS-GERAR-EXTRATO.
+
+           IF WS-GERAR-EXTRATO = 'S'
+               DISPLAY 'CIDADE PARA O EXTRATO: '
+               ACCEPT WS-CIDADE-FILTRO
+
+               OPEN INPUT ARQUIVO-SEQUENCIAL
+               OPEN OUTPUT EXTRATO-CIDADE
+               MOVE ZERO TO WS-QTD-EXTRATO
+
+               PERFORM UNTIL WS-EOF
+                   READ ARQUIVO-SEQUENCIAL NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF CLIENTE-CIDADE = WS-CIDADE-FILTRO
+                               MOVE SPACES TO REGISTRO-EXTRATO
+                               STRING CLIENTE-ID    DELIMITED BY SIZE
+                                      ' '            DELIMITED BY SIZE
+                                      CLIENTE-NOME   DELIMITED BY SIZE
+                                      ' '            DELIMITED BY SIZE
+                                      CLIENTE-IDADE  DELIMITED BY SIZE
+                                   INTO REGISTRO-EXTRATO
+                               END-STRING
+                               WRITE REGISTRO-EXTRATO
+                               ADD 1 TO WS-QTD-EXTRATO
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE ARQUIVO-SEQUENCIAL
+               CLOSE EXTRATO-CIDADE
+
+               DISPLAY 'CLIENTES GRAVADOS NO EXTRATO: ' WS-QTD-EXTRATO
+           END-IF.
+       EXTRAIR-POR-CIDADE-EXIT.
+           EXIT.
+
+       *> EXIBE O FILE STATUS E DEIXA O USUARIO DECIDIR SE TENTA DE
+       *> NOVO OU DESISTE DA OPERACAO EM ANDAMENTO
+       TRATAR-ERRO-ARQUIVO.
+           DISPLAY 'ERRO NO ARQUIVO. FILE STATUS: ' WS-FILE-STATUS.
+           DISPLAY 'DESEJA TENTAR NOVAMENTE? (S/N)'.
+           ACCEPT WS-RESPOSTA.
+           IF FUNCTION UPPER-CASE(WS-RESPOSTA) = 'N'
+               MOVE 'S' TO WS-PARAR-OPERACAO
+           END-IF.
        
       
\ No newline at end of file
