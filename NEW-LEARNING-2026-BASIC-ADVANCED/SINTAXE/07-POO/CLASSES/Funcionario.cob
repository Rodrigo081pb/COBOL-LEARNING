@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION. *> DIVISÃO DE IDENTIFICAÇÃO DO PGM
+       CLASS-ID. Funcionario.     *> DECLARA A CLASSE FUNCIONARIO
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 nome-privado          PIC X(50).
+       01 matricula-privada     PIC 9(06).
+       01 data-admissao-privada PIC 9(08). *> AAAAMMDD
+       01 salario-bruto-privado PIC 9(07)V99.
+
+       PROCEDURE DIVISION.
+
+           *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+           *> INICIO DO METODO SETNOME
+
+           METHOD-ID. setNome.
+           DATA DIVISION.
+           LINKAGE SECTION.
+           01 novo-nome PIC X(50).
+
+           PROCEDURE DIVISION USING novo-nome.
+               MOVE novo-nome TO nome-privado.
+           END METHOD setNome.
+
+           *> FIM DO METODO SETNOME
+
+           *> INICIO DO SET MATRICULA
+           METHOD-ID. setMatricula.
+           DATA DIVISION.
+           LINKAGE SECTION.
+           01 nova-matricula PIC 9(06).
+
+           PROCEDURE DIVISION USING nova-matricula.
+               MOVE nova-matricula TO matricula-privada.
+           END METHOD setMatricula.
+
+           *> FIM DO SET MATRICULA
+
+           *> INICIO DO GET MATRICULA
+           METHOD-ID. getMatricula.
+           DATA DIVISION.
+           LINKAGE SECTION.
+           01 retorno-matricula PIC 9(06).
+
+           PROCEDURE DIVISION RETURNING retorno-matricula.
+               MOVE matricula-privada TO retorno-matricula.
+           END METHOD getMatricula.
+
+           *> FIM DO GET MATRICULA
+
+           *> INICIO DO SET DATA ADMISSAO
+           METHOD-ID. setDataAdmissao.
+           DATA DIVISION.
+           LINKAGE SECTION.
+           01 nova-data-admissao PIC 9(08).
+
+           PROCEDURE DIVISION USING nova-data-admissao.
+               MOVE nova-data-admissao TO data-admissao-privada.
+           END METHOD setDataAdmissao.
+
+           *> FIM DO SET DATA ADMISSAO
+
+           *> INICIO DO GET DATA ADMISSAO
+           METHOD-ID. getDataAdmissao.
+           DATA DIVISION.
+           LINKAGE SECTION.
+           01 retorno-data-admissao PIC 9(08).
+
+           PROCEDURE DIVISION RETURNING retorno-data-admissao.
+               MOVE data-admissao-privada TO retorno-data-admissao.
+           END METHOD getDataAdmissao.
+
+           *> FIM DO GET DATA ADMISSAO
+
+           *> INICIO DO SET SALARIO BRUTO
+           METHOD-ID. setSalarioBruto.
+           DATA DIVISION.
+           LINKAGE SECTION.
+           01 novo-salario-bruto PIC 9(07)V99.
+
+           PROCEDURE DIVISION USING novo-salario-bruto.
+               MOVE novo-salario-bruto TO salario-bruto-privado.
+           END METHOD setSalarioBruto.
+
+           *> FIM DO SET SALARIO BRUTO
+
+           *> CALCULA O SALARIO LIQUIDO DESCONTANDO O INSS, COM UMA
+           *> FAIXA SIMPLIFICADA DE DUAS ALIQUOTAS (11% ACIMA DE
+           *> R$ 1.412,00, 8% ATE ESSE VALOR)
+           METHOD-ID. calcularSalarioLiquido.
+           DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 aliquota-inss PIC 9V999.
+           01 valor-inss    PIC 9(07)V99.
+           LINKAGE SECTION.
+           01 retorno-salario-liquido PIC 9(07)V99.
+
+           PROCEDURE DIVISION RETURNING retorno-salario-liquido.
+               IF salario-bruto-privado > 1412.00
+                   MOVE 0.110 TO aliquota-inss
+               ELSE
+                   MOVE 0.080 TO aliquota-inss
+               END-IF.
+               COMPUTE valor-inss ROUNDED =
+                   salario-bruto-privado * aliquota-inss.
+               COMPUTE retorno-salario-liquido ROUNDED =
+                   salario-bruto-privado - valor-inss.
+           END METHOD calcularSalarioLiquido.
+
+           *> FIM DO CALCULO DO SALARIO LIQUIDO
+
+           METHOD-ID. exibirDados.
+           PROCEDURE DIVISION.
+               DISPLAY 'NOME: '      nome-privado.
+               DISPLAY 'MATRICULA: ' matricula-privada.
+               DISPLAY 'ADMISSAO: '  data-admissao-privada.
+               DISPLAY 'SALARIO BRUTO: ' salario-bruto-privado.
+           END METHOD exibirDados.
+
+           END CLASS Funcionario.
