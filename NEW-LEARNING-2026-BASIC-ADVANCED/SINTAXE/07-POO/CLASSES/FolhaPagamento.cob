@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FolhaPagamento.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           CLASS Funcionario.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 meu-funcionario   OBJECT REFERENCE Funcionario.
+       01 salario-liquido   PIC 9(07)V99.
+
+       PROCEDURE DIVISION.
+           INVOKE Funcionario "NEW" RETURNING meu-funcionario.
+
+           INVOKE meu-funcionario "setNome" USING "RODRIGO".
+           INVOKE meu-funcionario "setMatricula" USING 1001.
+           INVOKE meu-funcionario "setDataAdmissao" USING 20200315.
+           INVOKE meu-funcionario "setSalarioBruto" USING 3500.00.
+
+           INVOKE meu-funcionario "exibirDados".
+
+           INVOKE meu-funcionario "calcularSalarioLiquido"
+               RETURNING salario-liquido.
+           DISPLAY 'SALARIO LIQUIDO: ' salario-liquido.
+
+           STOP RUN.
