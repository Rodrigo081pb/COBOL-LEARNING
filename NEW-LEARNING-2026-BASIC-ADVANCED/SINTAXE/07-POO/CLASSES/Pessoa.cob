@@ -1,16 +1,12 @@
        IDENTIFICATION DIVISION. *> DIVISÃO DE IDENTIFICAÇÃO DO PGM
-       PROGRAM-ID. Pessoa.        *> CLASSE PESSOA PELO CLASS-ID
-
-       ENVIRONMENT DIVISION.    *> DIVISÃO DE AMBIENTE
-       CONFIGURATION SECTION.   *> SEÇÃO DE CONFIGURAÇÃO
-       REPOSITORY.
-           CLASS Pessoa.
+       CLASS-ID. Pessoa.          *> DECLARA A CLASSE PESSOA
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
        01 nome-privado    PIC X(50).
        01 idade-privada   PIC 999.
+       01 cpf-privado     PIC 9(11).
 
        PROCEDURE DIVISION.
 
@@ -26,7 +22,11 @@
 
            *> USING é usado para receber o parâmetro
            PROCEDURE DIVISION USING novo-nome.
-               MOVE novo-nome TO nome-privado.
+               IF novo-nome = SPACES OR LOW-VALUES
+                   DISPLAY 'NOME INVÁLIDO'
+               ELSE
+                   MOVE novo-nome TO nome-privado
+               END-IF.
            END METHOD setNome.
 
            *> FIM DO MÉTODO SETNOME
@@ -71,10 +71,35 @@
 
            *> FIM DO MÉTODO GET IDADE
 
+           *> INICIO DO SET CPF
+           METHOD-ID. setCpf.
+           DATA DIVISION.
+           LINKAGE SECTION.
+           01 novo-cpf PIC 9(11).
+
+           PROCEDURE DIVISION USING novo-cpf.
+               MOVE novo-cpf TO cpf-privado.
+           END METHOD setCpf.
+
+           *> FIM DO MÉTODO SET CPF
+
+           *> INICIO DO GET CPF
+           METHOD-ID. getCpf.
+           DATA DIVISION.
+           LINKAGE SECTION.
+           01 retorno-cpf PIC 9(11).
+
+           PROCEDURE DIVISION RETURNING retorno-cpf.
+               MOVE cpf-privado TO retorno-cpf.
+           END METHOD getCpf.
+
+           *> FIM DO MÉTODO GET CPF
+
            METHOD-ID. exibirDados.
            PROCEDURE DIVISION.
                DISPLAY 'NOME: ' nome-privado.
-               DISPLAY 'IDADE: ' idade-privada
+               DISPLAY 'IDADE: ' idade-privada.
+               DISPLAY 'CPF: ' cpf-privado
            END METHOD exibirDados.
 
            END CLASS Pessoa.
