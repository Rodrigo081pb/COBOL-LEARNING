@@ -10,15 +10,26 @@
        WORKING-STORAGE SECTION.
        01 minha-pessoa OBJECT REFERENCE Pessoa.
        01 nome-temp PIC X(50).
-       
-       PROCEDURE DIVISION. 
+       01 cpf-temp  PIC 9(11).
+
+       PROCEDURE DIVISION.
            INVOKE Pessoa "NEW" RETURNING minha-pessoa.
-           
-           INVOKE minha-pessoa "setNome" USING "RODRIGO". 
+
+           INVOKE minha-pessoa "setNome" USING "RODRIGO".
            INVOKE minha-pessoa "setIdade" USING 25.
+           INVOKE minha-pessoa "setCpf" USING 12345678901.
+           INVOKE minha-pessoa "exibirDados".
+
+           INVOKE minha-pessoa "getNome" RETURNING nome-temp.
+           DISPLAY 'NOME RETORNADO: ' nome-temp.
+
+           INVOKE minha-pessoa "getCpf" RETURNING cpf-temp.
+           DISPLAY 'CPF RETORNADO: ' cpf-temp.
+
+           *> TESTA O CAMINHO DE IDADE INVÁLIDA: setIdade DEVE
+           *> REJEITAR O VALOR E MANTER A IDADE ANTERIOR INALTERADA
+           DISPLAY 'TESTANDO IDADE INVALIDA (200):'.
+           INVOKE minha-pessoa "setIdade" USING 200.
            INVOKE minha-pessoa "exibirDados".
-           
-           INVOKE minha-pessoa "getNome" RETURNING nome-temp. 
-           DISPLAY 'NOME RETORNADO: ' nome-temp. 
-           
-           STOP RUN.
\ No newline at end of file
+
+           STOP RUN.
