@@ -9,18 +9,51 @@
        01 C PIC 99 VALUE 2.
        01 RESULTADO PIC 999V99.
 
+       01 WS-MODO PIC X(01).
+
+      * CAMPOS DA CALCULADORA INTERATIVA
+       01 WS-OPERANDO-1 PIC S9(05)V99.
+       01 WS-OPERANDO-2 PIC S9(05)V99.
+       01 WS-OPERADOR   PIC X(01).
+       01 WS-RESULTADO  PIC S9(07)V99.
+       01 WS-ERRO-CALCULO PIC X(01) VALUE 'N'.
+           88 CALCULO-COM-ERRO VALUE 'S'.
+
        PROCEDURE DIVISION.
-       
-           *> 10 + 5 * 2 
-           COMPUTE RESULTADO = (A + B) * C.
+
+           DISPLAY 'MODO: (D)EMONSTRACAO OU (C)ALCULADORA '
+                   'INTERATIVA? '.
+           ACCEPT WS-MODO.
+           MOVE FUNCTION UPPER-CASE(WS-MODO) TO WS-MODO.
+
+           IF WS-MODO = 'C'
+               PERFORM CALCULADORA-INTERATIVA
+           ELSE
+               PERFORM DEMONSTRACAO-EXPRESSOES
+           END-IF.
+
+           STOP RUN.
+
+       DEMONSTRACAO-EXPRESSOES.
+           *> 10 + 5 * 2
+           COMPUTE RESULTADO ROUNDED = (A + B) * C
+               ON SIZE ERROR
+                   DISPLAY 'ERRO DE TAMANHO NO CALCULO'
+           END-COMPUTE.
            DISPLAY 'RESULTADO DE (10 + 5) * 2 É: ' RESULTADO.
 
            *> 10^2 - POTÊNCIA
-           COMPUTE RESULTADO = A ** 2.
+           COMPUTE RESULTADO ROUNDED = A ** 2
+               ON SIZE ERROR
+                   DISPLAY 'ERRO DE TAMANHO NO CALCULO'
+           END-COMPUTE.
            DISPLAY 'RESULTADO DE 10^2 É: ' RESULTADO.
 
            *> (10 + 5) / 2
-           COMPUTE RESULTADO = (A+B) / C. 
+           COMPUTE RESULTADO ROUNDED = (A + B) / C
+               ON SIZE ERROR
+                   DISPLAY 'ERRO DE TAMANHO NO CALCULO'
+           END-COMPUTE.
            DISPLAY 'RESULTADO DE (10 + 5) / 2 É: ' RESULTADO.
 
            *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
@@ -28,11 +61,65 @@
            *> FUNÇÕES MATEMÁTICAS
 
            *> RAIZ QUADRADA.
-           COMPUTE RESULTADO = FUNCTION SQRT(A).
+           COMPUTE RESULTADO ROUNDED = FUNCTION SQRT(A)
+               ON SIZE ERROR
+                   DISPLAY 'ERRO DE TAMANHO NO CALCULO'
+           END-COMPUTE.
            DISPLAY 'RAIZ QUADRADA DE 10 É: ' RESULTADO.
 
-
-           COMPUTE RESULTADO = FUNCTION MOD(A, 3).
+           COMPUTE RESULTADO ROUNDED = FUNCTION MOD(A, 3)
+               ON SIZE ERROR
+                   DISPLAY 'ERRO DE TAMANHO NO CALCULO'
+           END-COMPUTE.
            DISPLAY 'RESTO DA DIVISÃO DE 10 POR 3 É: ' RESULTADO.
-      
-           STOP RUN.    
\ No newline at end of file
+
+       *> CALCULADORA QUE PEDE DOIS OPERANDOS E UM OPERADOR (+ - * /)
+       *> E REPETE ENQUANTO O OPERADOR DIGITADO FOR UM DESSES QUATRO
+       CALCULADORA-INTERATIVA.
+           DISPLAY 'DIGITE O PRIMEIRO NUMERO: '.
+           ACCEPT WS-OPERANDO-1.
+           DISPLAY 'DIGITE O OPERADOR (+ - * /): '.
+           ACCEPT WS-OPERADOR.
+           DISPLAY 'DIGITE O SEGUNDO NUMERO: '.
+           ACCEPT WS-OPERANDO-2.
+
+           MOVE 'N' TO WS-ERRO-CALCULO.
+
+           EVALUATE WS-OPERADOR
+               WHEN '+'
+                   COMPUTE WS-RESULTADO ROUNDED =
+                           WS-OPERANDO-1 + WS-OPERANDO-2
+                       ON SIZE ERROR
+                           MOVE 'S' TO WS-ERRO-CALCULO
+                   END-COMPUTE
+               WHEN '-'
+                   COMPUTE WS-RESULTADO ROUNDED =
+                           WS-OPERANDO-1 - WS-OPERANDO-2
+                       ON SIZE ERROR
+                           MOVE 'S' TO WS-ERRO-CALCULO
+                   END-COMPUTE
+               WHEN '*'
+                   COMPUTE WS-RESULTADO ROUNDED =
+                           WS-OPERANDO-1 * WS-OPERANDO-2
+                       ON SIZE ERROR
+                           MOVE 'S' TO WS-ERRO-CALCULO
+                   END-COMPUTE
+               WHEN '/'
+                   IF WS-OPERANDO-2 = 0
+                       DISPLAY 'DIVISAO POR ZERO'
+                       MOVE 'S' TO WS-ERRO-CALCULO
+                   ELSE
+                       COMPUTE WS-RESULTADO ROUNDED =
+                               WS-OPERANDO-1 / WS-OPERANDO-2
+                           ON SIZE ERROR
+                               MOVE 'S' TO WS-ERRO-CALCULO
+                       END-COMPUTE
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'OPERADOR INVALIDO'
+                   MOVE 'S' TO WS-ERRO-CALCULO
+           END-EVALUATE.
+
+           IF NOT CALCULO-COM-ERRO
+               DISPLAY 'RESULTADO: ' WS-RESULTADO
+           END-IF.
