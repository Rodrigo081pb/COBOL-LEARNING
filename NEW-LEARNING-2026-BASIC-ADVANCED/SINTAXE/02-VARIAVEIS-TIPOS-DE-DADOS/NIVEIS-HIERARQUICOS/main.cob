@@ -18,4 +18,45 @@
        77 CONTADOR PIC 999 VALUE 0.
        77 MENSAGEM PIC X(50) VALUE 'BEM VINDO! '.
 
+      * CAMPOS PARA O CALCULO DAS HORAS EXTRAS DE FIM DE SEMANA
+       77 DIA-SEMANA       PIC 9.
+       77 HORAS-TRABALHADAS PIC 9(03)V99.
+       77 VALOR-HORA        PIC 9(05)V99.
+       77 MULTIPLICADOR     PIC 9V99.
+       77 VALOR-HORA-EXTRA  PIC 9(07)V99.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'SALARIO MENSAL DO FUNCIONARIO: '.
+           ACCEPT SALARIO.
+
+      * JORNADA PADRAO DE 220 HORAS MENSAIS (CLT)
+           COMPUTE VALOR-HORA ROUNDED = SALARIO / 220.
+
+           DISPLAY 'DIA DA SEMANA TRABALHADO (1=SEG ... 6=SAB, '
+                   '7=DOM): '.
+           ACCEPT DIA-SEMANA.
+           DISPLAY 'QUANTIDADE DE HORAS TRABALHADAS NO DIA: '.
+           ACCEPT HORAS-TRABALHADAS.
+
+      * MULTIPLICADOR DE HORA EXTRA: DIA UTIL 1.0, SABADO 1.5, DOMINGO 2.0
+           EVALUATE DIA-SEMANA
+               WHEN 6
+                   MOVE 1.50 TO MULTIPLICADOR
+               WHEN 7
+                   MOVE 2.00 TO MULTIPLICADOR
+               WHEN OTHER
+                   MOVE 1.00 TO MULTIPLICADOR
+           END-EVALUATE.
+
+           COMPUTE VALOR-HORA-EXTRA ROUNDED =
+               VALOR-HORA * MULTIPLICADOR * HORAS-TRABALHADAS.
+
+           DISPLAY 'VALOR DA HORA NORMAL: ' VALOR-HORA.
+           DISPLAY 'MULTIPLICADOR APLICADO: ' MULTIPLICADOR.
+           DISPLAY 'VALOR A PAGAR PELAS HORAS DO DIA: '
+                   VALOR-HORA-EXTRA.
+
+           STOP RUN.
+
 
