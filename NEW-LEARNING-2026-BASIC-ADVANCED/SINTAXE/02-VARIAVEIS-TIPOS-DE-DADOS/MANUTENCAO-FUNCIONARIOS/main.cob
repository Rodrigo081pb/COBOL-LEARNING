@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANUTENCAO-FUNCIONARIOS.
+
+       *> OBJETIVO: CADASTRAR, LISTAR E ATUALIZAR OS FUNCIONARIOS DA
+       *> ESTRUTURA DECLARADA EM NIVEIS-HIERARQUICOS (NOME, SOBRENOME,
+       *> SALARIO E CARGO), GRAVANDO-OS EM FUNCIONARIOS.DAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-FUNCIONARIOS
+               ASSIGN TO 'FUNCIONARIOS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+      *> ARQUIVO TEMPORARIO USADO PARA REGRAVAR FUNCIONARIOS.DAT COM O
+      *> REGISTRO ATUALIZADO, JA QUE O ARQUIVO E SEQUENCIAL E NAO
+      *> PERMITE REESCREVER UM REGISTRO NO MEIO DO ARQUIVO.
+           SELECT ARQUIVO-FUNCIONARIOS-NOVO
+               ASSIGN TO 'FUNCIONARIOS.NOVO'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS-NOVO.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQUIVO-FUNCIONARIOS.
+       01 REGISTRO-FUNCIONARIO.
+           05 REG-NOME       PIC X(40).
+           05 REG-SOBRENOME  PIC X(40).
+           05 REG-SALARIO    PIC 9(7)V99.
+           05 REG-CARGO      PIC X(30).
+
+       FD ARQUIVO-FUNCIONARIOS-NOVO.
+       01 REGISTRO-FUNCIONARIO-NOVO.
+           05 REG-NOME-NOVO       PIC X(40).
+           05 REG-SOBRENOME-NOVO  PIC X(40).
+           05 REG-SALARIO-NOVO    PIC 9(7)V99.
+           05 REG-CARGO-NOVO      PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+       01 FUNCIONARIO. *> MESMA ESTRUTURA DE NIVEIS-HIERARQUICOS
+           02 DADOS-PESSOAIS.
+               03 NOME PIC X(40).
+               03 SOBRENOME PIC X(40).
+           02 DADOS-PROFISSIONAIS.
+               03 SALARIO PIC 9(7)V99.
+               03 CARGO PIC X(30).
+
+       01 WS-FILE-STATUS    PIC XX.
+           88 WS-OK    VALUE '00'.
+           88 WS-EOF   VALUE '10'.
+           88 WS-ARQUIVO-NOVO VALUE '35'.
+
+       01 WS-FILE-STATUS-NOVO    PIC XX.
+           88 WS-NOVO-OK            VALUE '00'.
+           88 WS-EOF-NOVO           VALUE '10'.
+
+       01 WS-OPCAO          PIC X(01).
+       01 WS-CONTINUAR      PIC X(01) VALUE 'S'.
+       01 WS-CONTADOR       PIC 9(5) VALUE ZERO.
+
+      *> CAMPOS USADOS NA LOCALIZACAO DO FUNCIONARIO A SER ATUALIZADO
+       01 WS-BUSCA-NOME        PIC X(40).
+       01 WS-BUSCA-SOBRENOME   PIC X(40).
+       01 WS-ENCONTROU-FUNC    PIC X(01) VALUE 'N'.
+           88 FUNC-ENCONTRADO     VALUE 'S'.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           DISPLAY 'MANUTENCAO DE FUNCIONARIOS'.
+           PERFORM MENU-PRINCIPAL UNTIL WS-CONTINUAR = 'N'.
+           STOP RUN.
+
+       *> PERGUNTA A OPERACAO DESEJADA E CHAMA O PARAGRAFO CORRESPONDENTE
+       MENU-PRINCIPAL.
+           DISPLAY '(I)NCLUIR FUNCIONARIO, (L)ISTAR TODOS, '
+                   '(A)TUALIZAR OU (S)AIR? '.
+           ACCEPT WS-OPCAO.
+           MOVE FUNCTION UPPER-CASE(WS-OPCAO) TO WS-OPCAO.
+
+           EVALUATE WS-OPCAO
+               WHEN 'I'
+                   PERFORM INCLUIR-FUNCIONARIO
+               WHEN 'L'
+                   PERFORM LISTAR-FUNCIONARIOS
+               WHEN 'A'
+                   PERFORM ATUALIZAR-FUNCIONARIO
+               WHEN 'S'
+                   MOVE 'N' TO WS-CONTINUAR
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
+
+       *> PEDE OS DADOS DE UM FUNCIONARIO E GRAVA NO FIM DO ARQUIVO
+       INCLUIR-FUNCIONARIO.
+           DISPLAY 'NOME: '.
+           ACCEPT NOME.
+           DISPLAY 'SOBRENOME: '.
+           ACCEPT SOBRENOME.
+           DISPLAY 'SALARIO: '.
+           ACCEPT SALARIO.
+           DISPLAY 'CARGO: '.
+           ACCEPT CARGO.
+
+           OPEN EXTEND ARQUIVO-FUNCIONARIOS.
+           IF WS-ARQUIVO-NOVO
+               OPEN OUTPUT ARQUIVO-FUNCIONARIOS
+               CLOSE ARQUIVO-FUNCIONARIOS
+               OPEN EXTEND ARQUIVO-FUNCIONARIOS
+           END-IF.
+
+           MOVE NOME      TO REG-NOME.
+           MOVE SOBRENOME TO REG-SOBRENOME.
+           MOVE SALARIO   TO REG-SALARIO.
+           MOVE CARGO     TO REG-CARGO.
+           WRITE REGISTRO-FUNCIONARIO.
+
+           CLOSE ARQUIVO-FUNCIONARIOS.
+           DISPLAY 'FUNCIONARIO GRAVADO COM SUCESSO'.
+
+       *> LE O ARQUIVO POR COMPLETO E EXIBE CADA FUNCIONARIO GRAVADO
+       LISTAR-FUNCIONARIOS.
+           OPEN INPUT ARQUIVO-FUNCIONARIOS.
+           IF WS-ARQUIVO-NOVO
+               DISPLAY 'FUNCIONARIOS.DAT AINDA NAO EXISTE.'
+               CLOSE ARQUIVO-FUNCIONARIOS
+           ELSE
+               MOVE ZERO TO WS-CONTADOR
+               PERFORM LER-FUNCIONARIO
+               PERFORM EXIBIR-FUNCIONARIO UNTIL WS-EOF
+               CLOSE ARQUIVO-FUNCIONARIOS
+               DISPLAY 'TOTAL DE FUNCIONARIOS: ' WS-CONTADOR
+           END-IF.
+
+       LER-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIOS.
+
+       EXIBIR-FUNCIONARIO.
+           ADD 1 TO WS-CONTADOR.
+           DISPLAY '  ' REG-NOME ' ' REG-SOBRENOME
+                   ' CARGO: ' REG-CARGO
+                   ' SALARIO: ' REG-SALARIO.
+           PERFORM LER-FUNCIONARIO.
+
+      *> LOCALIZA O FUNCIONARIO PELO NOME+SOBRENOME E, SE ENCONTRADO,
+      *> PEDE OS NOVOS DADOS E REGRAVA O ARQUIVO INTEIRO COM O
+      *> REGISTRO ATUALIZADO, JA QUE O ARQUIVO E LINE SEQUENTIAL.
+       ATUALIZAR-FUNCIONARIO.
+           DISPLAY 'NOME DO FUNCIONARIO A ATUALIZAR: '.
+           ACCEPT WS-BUSCA-NOME.
+           DISPLAY 'SOBRENOME DO FUNCIONARIO A ATUALIZAR: '.
+           ACCEPT WS-BUSCA-SOBRENOME.
+           MOVE 'N' TO WS-ENCONTROU-FUNC.
+
+           OPEN INPUT ARQUIVO-FUNCIONARIOS.
+           IF WS-ARQUIVO-NOVO
+               DISPLAY 'FUNCIONARIOS.DAT AINDA NAO EXISTE.'
+               CLOSE ARQUIVO-FUNCIONARIOS
+           ELSE
+               OPEN OUTPUT ARQUIVO-FUNCIONARIOS-NOVO
+               PERFORM LER-FUNCIONARIO
+               PERFORM COPIAR-OU-ATUALIZAR-FUNCIONARIO UNTIL WS-EOF
+               CLOSE ARQUIVO-FUNCIONARIOS
+               CLOSE ARQUIVO-FUNCIONARIOS-NOVO
+
+               IF FUNC-ENCONTRADO
+                   PERFORM SUBSTITUIR-ARQUIVO-FUNCIONARIOS
+                   DISPLAY 'FUNCIONARIO ATUALIZADO COM SUCESSO'
+               ELSE
+                   DISPLAY 'FUNCIONARIO NAO ENCONTRADO'
+               END-IF
+           END-IF.
+
+      *> COPIA CADA REGISTRO LIDO PARA O ARQUIVO NOVO, SUBSTITUINDO
+      *> PELOS DADOS ATUALIZADOS QUANDO O REGISTRO FOR O PROCURADO.
+       COPIAR-OU-ATUALIZAR-FUNCIONARIO.
+           IF REG-NOME = WS-BUSCA-NOME
+              AND REG-SOBRENOME = WS-BUSCA-SOBRENOME
+               MOVE 'S' TO WS-ENCONTROU-FUNC
+               PERFORM PEDIR-NOVOS-DADOS
+           ELSE
+               MOVE REG-NOME      TO REG-NOME-NOVO
+               MOVE REG-SOBRENOME TO REG-SOBRENOME-NOVO
+               MOVE REG-SALARIO   TO REG-SALARIO-NOVO
+               MOVE REG-CARGO     TO REG-CARGO-NOVO
+           END-IF.
+           WRITE REGISTRO-FUNCIONARIO-NOVO.
+           PERFORM LER-FUNCIONARIO.
+
+      *> PEDE OS NOVOS DADOS DO FUNCIONARIO LOCALIZADO E OS COLOCA NO
+      *> REGISTRO QUE SERA GRAVADO NO ARQUIVO NOVO.
+       PEDIR-NOVOS-DADOS.
+           DISPLAY 'NOVO SOBRENOME: '.
+           ACCEPT REG-SOBRENOME-NOVO.
+           DISPLAY 'NOVO SALARIO: '.
+           ACCEPT REG-SALARIO-NOVO.
+           DISPLAY 'NOVO CARGO: '.
+           ACCEPT REG-CARGO-NOVO.
+           MOVE REG-NOME TO REG-NOME-NOVO.
+
+      *> LE O ARQUIVO NOVO E REGRAVA FUNCIONARIOS.DAT POR COMPLETO,
+      *> CONCLUINDO A ATUALIZACAO.
+       SUBSTITUIR-ARQUIVO-FUNCIONARIOS.
+           OPEN INPUT ARQUIVO-FUNCIONARIOS-NOVO.
+           OPEN OUTPUT ARQUIVO-FUNCIONARIOS.
+           PERFORM LER-FUNCIONARIO-NOVO.
+           PERFORM REGRAVAR-FUNCIONARIO UNTIL WS-EOF-NOVO.
+           CLOSE ARQUIVO-FUNCIONARIOS-NOVO.
+           CLOSE ARQUIVO-FUNCIONARIOS.
+
+       LER-FUNCIONARIO-NOVO.
+           READ ARQUIVO-FUNCIONARIOS-NOVO.
+
+       REGRAVAR-FUNCIONARIO.
+           MOVE REG-NOME-NOVO      TO REG-NOME.
+           MOVE REG-SOBRENOME-NOVO TO REG-SOBRENOME.
+           MOVE REG-SALARIO-NOVO   TO REG-SALARIO.
+           MOVE REG-CARGO-NOVO     TO REG-CARGO.
+           WRITE REGISTRO-FUNCIONARIO.
+           PERFORM LER-FUNCIONARIO-NOVO.
