@@ -1,10 +1,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SWITCH-CASES-COBOL.
 
-           *> OBJETIVO É APRENDER SOBRE EVALUETE NO COBOL QUE É IGUAL 
+           *> OBJETIVO É APRENDER SOBRE EVALUETE NO COBOL QUE É IGUAL
            *> AO SWITCH CASES DE OUTRAS LINGUAGENS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> ARQUIVO COM A ESCALA DE TURNOS, UM REGISTRO POR EMPREGADO E
+      *> DIA DA SEMANA, USADO PARA IMPRIMIR O RELATORIO SEMANAL.
+           SELECT ARQUIVO-ESCALA
+               ASSIGN TO 'ESCALA-TURNOS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESCALA-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQUIVO-ESCALA.
+       01 REGISTRO-ESCALA.
+           05 ESC-EMPREGADO    PIC X(20).
+           05 ESC-DIA-SEMANA   PIC 9.
+           05 ESC-TURNO        PIC X.
+
        WORKING-STORAGE SECTION.
 
        01 CODIGO PIC 9.
@@ -12,8 +30,25 @@
        01 NOTA PIC 99.
        01 TURNO PIC X.
 
+       01 WS-ESCALA-STATUS  PIC XX.
+           88 WS-ESCALA-OK         VALUE '00'.
+           88 WS-ESCALA-EOF        VALUE '10'.
+           88 WS-ESCALA-ARQ-NOVO   VALUE '35'.
+
+      *> ACUMULA, PARA O EMPREGADO EM PROCESSAMENTO, O TURNO DE CADA
+      *> UM DOS 7 DIAS DA SEMANA, PARA PERMITIR A QUEBRA DE CONTROLE
+      *> POR EMPREGADO NO RELATORIO SEMANAL.
+       01 WS-EMP-ATUAL        PIC X(20) VALUE SPACES.
+       01 WS-ESCALA-SEMANA.
+           05 WS-TURNO-DIA OCCURS 7 TIMES PIC X VALUE SPACE.
+
+           COPY GRADING-WS.CPY.
+
        PROCEDURE DIVISION.
-           
+
+           DISPLAY 'DIGITE O CODIGO DO DIA DA SEMANA (1 A 7): '.
+           ACCEPT CODIGO.
+
            *> EVALUATE SIMPLES.
            EVALUATE CODIGO
                WHEN 1
@@ -45,36 +80,81 @@
            *>
            *> EVALUATE COM RANGES
 
-           EVALUATE NOTA
-               WHEN 90 THRU 100
+           DISPLAY 'DIGITE A NOTA (0 A 100): '.
+           ACCEPT NOTA.
+
+      *> CLASSIFICACAO POR CONCEITO DELEGADA AO PARAGRAFO
+      *> COMPARTILHADO COM ESCOLA (GRADING-PD.CPY)
+           MOVE NOTA TO GRADING-NOTA-100.
+           PERFORM 0920-CLASSIFICAR-CONCEITO.
+
+           EVALUATE GRADING-CONCEITO
+               WHEN 'A'
                    DISPLAY 'EXCELENTE NOTA: A'
-               WHEN 80 THRU 89
+               WHEN 'B'
                    DISPLAY 'ÓTIMA NOTA: B'
-               WHEN 70 THRU 79
+               WHEN 'C'
                    DISPLAY 'BOA NOTA: C'
-               WHEN 60 THRU 69
+               WHEN 'D'
                    DISPLAY 'NOTA REGULAR: D'
-               WHEN 0 THRU 59
-                   DISPLAY 'NOTA INSUFICIENTE: F'
                WHEN OTHER
-                   DISPLAY 'NOTA INVÁLIDA'
-               END-EVALUATE.
+                   DISPLAY 'NOTA INSUFICIENTE: F'
+           END-EVALUATE.
            *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
            *>
-           *> MÚLTIPLAS CONDIÇÕES
-
-           EVALUATE DIA-SEMANA ALSO TURNO
-               WHEN 1 ALSO 'M'
-                   DISPLAY 'SEGUNDA-FEIRA MANHÃ'
-               WHEN 1 ALSO 'T'
-                   DISPLAY 'SEGUNDA-FEIRA TARDE'
-               WHEN 2 ALSO 'M'
-                   DISPLAY 'TERÇA-FEIRA MANHÃ'
-               WHEN 2 ALSO 'T'
-                   DISPLAY 'TERÇA-FEIRA TARDE'
-               WHEN OTHER
-                   DISPLAY 'COMBINAÇÃO INVÁLIDA'
-           END-EVALUATE.
-        
+           *> MÚLTIPLAS CONDIÇÕES - RELATÓRIO SEMANAL DE ESCALA DE
+           *> TURNOS, LIDO DE ARQUIVO (EMPREGADO, DIA-SEMANA, TURNO)
+
+           PERFORM RELATORIO-ESCALA-SEMANAL.
+
+           STOP RUN.
+
+      *> LE O ARQUIVO DE ESCALA (ASSUMIDO AGRUPADO POR EMPREGADO) E,
+      *> A CADA QUEBRA DE EMPREGADO, IMPRIME A ESCALA DA SEMANA
+      *> ACUMULADA ATE O MOMENTO.
+       RELATORIO-ESCALA-SEMANAL.
+           OPEN INPUT ARQUIVO-ESCALA.
+           IF WS-ESCALA-ARQ-NOVO
+               DISPLAY 'ESCALA-TURNOS.DAT NAO ENCONTRADO.'
+               CLOSE ARQUIVO-ESCALA
+           ELSE
+               PERFORM LER-ESCALA
+               PERFORM PROCESSAR-REGISTRO-ESCALA UNTIL WS-ESCALA-EOF
+               IF WS-EMP-ATUAL NOT = SPACES
+                   PERFORM IMPRIMIR-ESCALA-EMPREGADO
+               END-IF
+               CLOSE ARQUIVO-ESCALA
+           END-IF.
+
+       LER-ESCALA.
+           READ ARQUIVO-ESCALA NEXT RECORD.
+
+       PROCESSAR-REGISTRO-ESCALA.
+           IF ESC-EMPREGADO NOT = WS-EMP-ATUAL
+              AND WS-EMP-ATUAL NOT = SPACES
+               PERFORM IMPRIMIR-ESCALA-EMPREGADO
+               MOVE SPACES TO WS-ESCALA-SEMANA
+           END-IF.
+           MOVE ESC-EMPREGADO TO WS-EMP-ATUAL.
+           IF ESC-DIA-SEMANA >= 1 AND ESC-DIA-SEMANA <= 7
+               MOVE ESC-TURNO TO WS-TURNO-DIA(ESC-DIA-SEMANA)
+           ELSE
+               DISPLAY 'DIA-SEMANA INVALIDO (' ESC-DIA-SEMANA
+                       ') PARA ' ESC-EMPREGADO '. REGISTRO IGNORADO.'
+           END-IF.
+           PERFORM LER-ESCALA.
+
+      *> IMPRIME A LINHA DO RELATORIO COM O TURNO DE CADA UM DOS 7
+      *> DIAS DA SEMANA PARA O EMPREGADO ATUAL (ESPAÇO = FOLGA).
+       IMPRIMIR-ESCALA-EMPREGADO.
+           DISPLAY 'EMPREGADO: ' WS-EMP-ATUAL.
+           DISPLAY '  SEG TER QUA QUI SEX SAB DOM'.
+           DISPLAY '   '   WS-TURNO-DIA(1)
+                   '   '   WS-TURNO-DIA(2)
+                   '   '   WS-TURNO-DIA(3)
+                   '   '   WS-TURNO-DIA(4)
+                   '   '   WS-TURNO-DIA(5)
+                   '   '   WS-TURNO-DIA(6)
+                   '   '   WS-TURNO-DIA(7).
 
-           STOP RUN.
\ No newline at end of file
+           COPY GRADING-PD.CPY.
