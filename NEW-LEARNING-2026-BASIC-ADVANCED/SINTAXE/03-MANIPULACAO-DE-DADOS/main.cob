@@ -11,9 +11,24 @@
        ENVIRONMENT DIVISION.
        *> DEFINE O AMBIENTE ONDE O PROGRAMA É EXECUTADO
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> ARQUIVO DE ARQUIVAMENTO (ARCHIVE) DE PESSOA1/PESSOA2, PARA
+      *> MOSTRAR QUE AS MESMAS ESTRUTURAS USADAS NO MOVE CORRESPONDING
+      *> TAMBEM PODEM SER GRAVADAS EM DISCO.
+           SELECT ARQUIVO-PESSOAS ASSIGN TO 'PESSOAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FILE-STATUS.
+
        DATA DIVISION.
        *> DIVISÃO ONDE SÃO DECLARADAS AS VARIÁVEIS
 
+       FILE SECTION.
+       FD ARQUIVO-PESSOAS.
+       01 REGISTRO-PESSOA.
+           05 REG-NOME     PIC X(20).
+           05 REG-IDADE    PIC 99.
+
        WORKING-STORAGE SECTION.
        *> ÁREA DE ARMAZENAMENTO TEMPORÁRIO DE DADOS
 
@@ -34,6 +49,10 @@
           05 NOME     PIC X(20).
           05 IDADE    PIC 99.
 
+       01 WRK-FILE-STATUS PIC X(02).
+           88 FS-OK           VALUE '00'.
+           88 FS-ARQUIVO-NOVO VALUE '35'.
+
        PROCEDURE DIVISION.
        *> DIVISÃO ONDE FICA A LÓGICA DO PROGRAMA
 
@@ -82,7 +101,32 @@
            
            DISPLAY PESSOA2.
 
+       *> -------------------------
+       *> ARQUIVAMENTO DE PESSOA1 E PESSOA2
+       *> (GRAVA AS DUAS ESTRUTURAS EM PESSOAS.DAT)
+       *> -------------------------
+           PERFORM ARQUIVAR-PESSOAS.
+
        *> -------------------------
        *> FINALIZA O PROGRAMA
        *> -------------------------
            STOP RUN.
+
+       ARQUIVAR-PESSOAS.
+           OPEN EXTEND ARQUIVO-PESSOAS.
+           IF FS-ARQUIVO-NOVO
+               OPEN OUTPUT ARQUIVO-PESSOAS
+               CLOSE ARQUIVO-PESSOAS
+               OPEN EXTEND ARQUIVO-PESSOAS
+           END-IF.
+
+           MOVE NOME OF PESSOA1  TO REG-NOME.
+           MOVE IDADE OF PESSOA1 TO REG-IDADE.
+           WRITE REGISTRO-PESSOA.
+
+           MOVE NOME OF PESSOA2  TO REG-NOME.
+           MOVE IDADE OF PESSOA2 TO REG-IDADE.
+           WRITE REGISTRO-PESSOA.
+
+           CLOSE ARQUIVO-PESSOAS.
+           DISPLAY 'PESSOA1 E PESSOA2 ARQUIVADAS EM PESSOAS.DAT'.
