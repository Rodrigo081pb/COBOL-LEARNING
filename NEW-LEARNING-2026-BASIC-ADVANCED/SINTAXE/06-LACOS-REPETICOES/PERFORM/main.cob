@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. LOOP-COBOL
+       PROGRAM-ID. LOOP-COBOL.
 
            *> OBJETIVO É APRENDER SOBRES LAÇOS DE REPETIÇÕES NO COBOL.
 
@@ -9,6 +9,22 @@
        01 CONTADOR PIC 99 VALUE 1.
        01 SOME     PIC 9999 VALUE 0.
 
+      *> CAMPOS DA TABELA DE AMORTIZACAO (SISTEMA FRANCES / PRICE:
+      *> PARCELA FIXA, COM JUROS DECRESCENTES E AMORTIZACAO CRESCENTE)
+       01 VALOR-EMPRESTIMO  PIC 9(09)V99.
+       01 TAXA-JUROS-MES    PIC 9V9999.
+       01 QTD-PARCELAS      PIC 999.
+       01 VALOR-PARCELA     PIC 9(09)V99.
+       01 SALDO-DEVEDOR     PIC 9(09)V99.
+       01 VALOR-JUROS-MES   PIC 9(09)V99.
+       01 VALOR-AMORT-MES   PIC 9(09)V99.
+       01 MES-ATUAL         PIC 999.
+       01 WRK-FATOR-POTENCIA PIC 9(04)V9(06).
+       01 WRK-NUMERADOR-PMT  PIC 9(09)V9(07).
+       01 WRK-DENOMINADOR-PMT PIC 9(04)V9(06).
+
+           COPY NUMVALIDA-WS.CPY.
+
        PROCEDURE DIVISION.
            
            *> ========== PERFOM SIMPLES ================================
@@ -58,6 +74,11 @@
            *>           PERFORM THRU - EXECUTAR SEQUENCIA
 
            PERFORM INICIO-PROCESSO THRU FIM-PROCESSO.
+
+           *> ==========================================================
+           *>   TABELA DE AMORTIZACAO - OUTRO EXEMPLO DE PERFORM VARYING
+           PERFORM GERAR-TABELA-AMORTIZACAO.
+
            STOP RUN.
 
        INICIO-PROCESSO.
@@ -68,5 +89,56 @@
 
        FIM-PROCESSO.
            DISPLAY 'FIM DO PROCESSO'.
-           
-           STOP RUN.
\ No newline at end of file
+
+      *> GERA A TABELA DE AMORTIZACAO DE UM EMPRESTIMO PELO SISTEMA
+      *> FRANCES (PARCELAS FIXAS): CALCULA O VALOR DA PARCELA E, A
+      *> CADA MES, QUANTO E JUROS E QUANTO E AMORTIZACAO DO SALDO.
+       GERAR-TABELA-AMORTIZACAO.
+           DISPLAY 'VALOR DO EMPRESTIMO (EX: 1000.00): '.
+           ACCEPT WRK-NUM-ENTRADA.
+           PERFORM 0910-VALIDAR-NUMERICO.
+           MOVE FUNCTION NUMVAL(WRK-NUM-ENTRADA) TO VALOR-EMPRESTIMO.
+
+           DISPLAY 'TAXA DE JUROS AO MES (EX: 0.0150 PARA 1,5%): '.
+           ACCEPT WRK-NUM-ENTRADA.
+           PERFORM 0910-VALIDAR-NUMERICO.
+           MOVE FUNCTION NUMVAL(WRK-NUM-ENTRADA) TO TAXA-JUROS-MES.
+
+           DISPLAY 'QUANTIDADE DE PARCELAS: '.
+           ACCEPT QTD-PARCELAS.
+
+           *> (1 + i) ** n
+           COMPUTE WRK-FATOR-POTENCIA ROUNDED =
+                   (1 + TAXA-JUROS-MES) ** QTD-PARCELAS.
+
+           *> PMT = P * i * (1+i)**n / ((1+i)**n - 1)
+           *> CALCULADO EM DUAS ETAPAS (NUMERADOR E DENOMINADOR
+           *> SEPARADOS) PARA EVITAR PERDA DE PRECISAO NO RESULTADO
+           *> INTERMEDIARIO DE UM UNICO COMPUTE COM MULTIPLOS OPERADORES.
+           COMPUTE WRK-NUMERADOR-PMT ROUNDED =
+                   VALOR-EMPRESTIMO * TAXA-JUROS-MES
+                   * WRK-FATOR-POTENCIA.
+           COMPUTE WRK-DENOMINADOR-PMT ROUNDED =
+                   WRK-FATOR-POTENCIA - 1.
+           COMPUTE VALOR-PARCELA ROUNDED =
+                   WRK-NUMERADOR-PMT / WRK-DENOMINADOR-PMT.
+
+           DISPLAY 'VALOR DA PARCELA FIXA: ' VALOR-PARCELA.
+
+           MOVE VALOR-EMPRESTIMO TO SALDO-DEVEDOR.
+
+           PERFORM VARYING MES-ATUAL FROM 1 BY 1
+                   UNTIL MES-ATUAL > QTD-PARCELAS
+               COMPUTE VALOR-JUROS-MES ROUNDED =
+                       SALDO-DEVEDOR * TAXA-JUROS-MES
+               COMPUTE VALOR-AMORT-MES ROUNDED =
+                       VALOR-PARCELA - VALOR-JUROS-MES
+               SUBTRACT VALOR-AMORT-MES FROM SALDO-DEVEDOR
+
+               DISPLAY 'MES ' MES-ATUAL
+                       ' JUROS: ' VALOR-JUROS-MES
+                       ' AMORTIZACAO: ' VALOR-AMORT-MES
+                       ' SALDO: ' SALDO-DEVEDOR
+           END-PERFORM.
+
+           COPY NUMVALIDA-PD.CPY.
