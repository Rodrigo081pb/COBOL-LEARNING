@@ -9,9 +9,19 @@
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
-       WORKING-STORAGE SECTION.  
+       WORKING-STORAGE SECTION.
        01 WS-MESSAGE PIC X(20) VALUE 'Hello World'.
 
+           COPY BANNER-WS.CPY.
+
        PROCEDURE DIVISION.
+           MOVE '              HELLOWORLD - OLA MUNDO            '
+               TO WRK-BANNER-TITULO.
+           PERFORM 0940-EXIBIR-BANNER-ENTRADA.
+
            DISPLAY "Ol√°, Mundo!".
+
+           PERFORM 0941-EXIBIR-BANNER-SAIDA.
            STOP RUN.
+
+           COPY BANNER-PD.CPY.
