@@ -0,0 +1,191 @@
+      ******************************************************************
+      * PROGRAMADOR: Rodrigo
+      * DATA.......: 08/08/2026
+      * OBJETIVO...: LOCALIZAR UMA PESSOA JA CADASTRADA EM CADASTRO.DAT
+      *              PELO CPF E CORRIGIR NOME, IDADE E/OU CPF.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAD0002A.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-CADASTRO ASSIGN TO DYNAMIC WRK-CADASTRO-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF
+               FILE STATUS IS WRK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO-CADASTRO.
+       01 REGISTRO-CADASTRO.
+           05 NOME   PIC X(30).
+           05 IDADE  PIC 9(03).
+           05 CPF    PIC X(14).
+
+       WORKING-STORAGE SECTION.
+
+       01 WRK-CONTINUAR PIC X(01) VALUE 'S'.
+       01 WRK-OPCAO     PIC X(01).
+       01 WRK-NOME      PIC X(30).
+       01 WRK-IDADE     PIC 9(03).
+       01 WRK-CPF       PIC X(14).
+
+       01 WRK-FILE-STATUS PIC X(02).
+           88 FS-OK                VALUE '00'.
+           88 FS-ARQUIVO-NOVO      VALUE '35'.
+           88 FS-CHAVE-DUPLICADA   VALUE '22'.
+           88 FS-NAO-ENCONTRADO    VALUE '23'.
+
+      * GUARDAM NOME/IDADE JA ATUALIZADOS ENQUANTO 0006-VERIFICAR-CPF-
+      * DISPONIVEL FAZ UMA LEITURA PELA NOVA CHAVE E SUJA A AREA DO
+      * REGISTRO. WRK-CPF-ANTIGO GUARDA A CHAVE ORIGINAL PELO MESMO
+      * MOTIVO, JA QUE A LEITURA TAMBEM SUJA O CAMPO CPF.
+       01 WRK-REG-NOME-NOVO  PIC X(30).
+       01 WRK-REG-IDADE-NOVO PIC 9(03).
+       01 WRK-CPF-ANTIGO     PIC X(14).
+
+       01 WRK-CPF-DISPONIVEL PIC X(01).
+           88 CPF-DISPONIVEL      VALUE 'S'.
+           88 CPF-INDISPONIVEL    VALUE 'N'.
+
+      * CAMINHO DO ARQUIVO, OBTIDO DE VARIAVEL DE AMBIENTE (COM VALOR
+      * PADRAO CASO ELA NAO ESTEJA DEFINIDA).
+       01 WRK-CADASTRO-PATH PIC X(100).
+
+           COPY CPF-VALIDA-WS.CPY.
+
+       PROCEDURE DIVISION.
+       0001-PROCESSAR.
+           PERFORM 0000-RESOLVER-CAMINHOS.
+           PERFORM 0001-ABRIR-ARQUIVO.
+
+           IF FS-ARQUIVO-NOVO
+               DISPLAY 'CADASTRO.DAT AINDA NAO EXISTE. EXECUTE '
+                       'CAD0001A PRIMEIRO.'
+           ELSE
+               PERFORM 0002-LOCALIZAR-E-ATUALIZAR
+                   UNTIL WRK-CONTINUAR EQUAL 'N'
+           END-IF.
+
+           CLOSE ARQUIVO-CADASTRO.
+           STOP RUN.
+       0001-END.
+
+       0000-RESOLVER-CAMINHOS.
+           ACCEPT WRK-CADASTRO-PATH FROM ENVIRONMENT 'CADASTRO_DAT_PATH'.
+           IF WRK-CADASTRO-PATH = SPACES
+               MOVE 'CADASTRO.DAT' TO WRK-CADASTRO-PATH
+           END-IF.
+       0000-END.
+
+       0001-ABRIR-ARQUIVO.
+      * O ARQUIVO INDEXADO PRECISA EXISTIR ANTES DE SER ABERTO EM I-O.
+           OPEN I-O ARQUIVO-CADASTRO.
+           IF FS-ARQUIVO-NOVO
+               OPEN OUTPUT ARQUIVO-CADASTRO
+               CLOSE ARQUIVO-CADASTRO
+           END-IF.
+       0001-ABRIR-FIM.
+
+       0002-LOCALIZAR-E-ATUALIZAR.
+           DISPLAY 'DIGITE O CPF DA PESSOA A LOCALIZAR: '.
+           ACCEPT WRK-CPF.
+           MOVE WRK-CPF TO CPF.
+
+           READ ARQUIVO-CADASTRO
+               INVALID KEY
+                   DISPLAY 'CPF NAO ENCONTRADO.'
+               NOT INVALID KEY
+                   PERFORM 0003-CORRIGIR-REGISTRO
+           END-READ.
+
+           DISPLAY 'DESEJA LOCALIZAR OUTRA PESSOA? (S/N)'.
+           ACCEPT WRK-CONTINUAR.
+           MOVE FUNCTION UPPER-CASE(WRK-CONTINUAR) TO WRK-CONTINUAR.
+       0002-END.
+
+       0003-CORRIGIR-REGISTRO.
+           DISPLAY 'REGISTRO ENCONTRADO -> NOME: ' NOME
+                   ' IDADE: ' IDADE ' CPF: ' CPF.
+
+           DISPLAY 'NOVO NOME (ENTER PARA MANTER O ATUAL): '.
+           ACCEPT WRK-NOME.
+           IF WRK-NOME NOT = SPACES
+               MOVE WRK-NOME TO NOME
+           END-IF.
+
+           DISPLAY 'NOVA IDADE (000 PARA MANTER A ATUAL): '.
+           ACCEPT WRK-IDADE.
+           IF WRK-IDADE NOT = ZERO
+               MOVE WRK-IDADE TO IDADE
+           END-IF.
+
+           DISPLAY 'DESEJA ALTERAR O CPF? (S/N)'.
+           ACCEPT WRK-OPCAO.
+           MOVE FUNCTION UPPER-CASE(WRK-OPCAO) TO WRK-OPCAO.
+
+           IF WRK-OPCAO = 'S'
+               MOVE CPF   TO WRK-CPF-ANTIGO
+               PERFORM 0004-OBTER-NOVO-CPF-VALIDO
+               MOVE NOME  TO WRK-REG-NOME-NOVO
+               MOVE IDADE TO WRK-REG-IDADE-NOVO
+               PERFORM 0006-VERIFICAR-CPF-DISPONIVEL
+               IF CPF-DISPONIVEL
+                   MOVE WRK-CPF-ANTIGO     TO CPF
+                   DELETE ARQUIVO-CADASTRO
+                       INVALID KEY
+                           DISPLAY 'ERRO AO REMOVER O REGISTRO ANTIGO.'
+                   END-DELETE
+                   MOVE WRK-REG-NOME-NOVO  TO NOME
+                   MOVE WRK-REG-IDADE-NOVO TO IDADE
+                   MOVE WRK-CPF            TO CPF
+                   WRITE REGISTRO-CADASTRO
+                       INVALID KEY
+                           DISPLAY 'ERRO AO GRAVAR O NOVO REGISTRO.'
+                       NOT INVALID KEY
+                           DISPLAY 'REGISTRO ATUALIZADO COM SUCESSO.'
+                   END-WRITE
+               ELSE
+                   DISPLAY 'NOVO CPF JA CADASTRADO. ALTERACAO '
+                           'CANCELADA.'
+               END-IF
+           ELSE
+               REWRITE REGISTRO-CADASTRO
+                   INVALID KEY
+                       DISPLAY 'ERRO AO ATUALIZAR O REGISTRO.'
+                   NOT INVALID KEY
+                       DISPLAY 'REGISTRO ATUALIZADO COM SUCESSO.'
+               END-REWRITE
+           END-IF.
+       0003-END.
+
+       0004-OBTER-NOVO-CPF-VALIDO.
+           PERFORM 0005-PEDIR-E-VALIDAR-NOVO-CPF UNTIL CPF-OK.
+       0004-END.
+
+       0005-PEDIR-E-VALIDAR-NOVO-CPF.
+           DISPLAY 'DIGITE O NOVO CPF: '.
+           ACCEPT WRK-CPF.
+           PERFORM 0900-VALIDAR-CPF.
+           IF CPF-NAO-OK
+               DISPLAY 'CPF INVALIDO. TENTE NOVAMENTE.'
+           END-IF.
+       0005-END.
+
+      * CONFERE SE O NOVO CPF JA PERTENCE A OUTRO REGISTRO ANTES DE
+      * MEXER NO REGISTRO ATUAL, PARA NUNCA APAGAR O REGISTRO ANTIGO
+      * SE O NOVO CPF NAO PUDER SER GRAVADO.
+       0006-VERIFICAR-CPF-DISPONIVEL.
+           MOVE WRK-CPF TO CPF.
+           READ ARQUIVO-CADASTRO
+               INVALID KEY
+                   MOVE 'S' TO WRK-CPF-DISPONIVEL
+               NOT INVALID KEY
+                   MOVE 'N' TO WRK-CPF-DISPONIVEL
+           END-READ.
+       0006-END.
+
+           COPY CPF-VALIDA-PD.CPY.
