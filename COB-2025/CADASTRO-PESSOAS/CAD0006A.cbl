@@ -0,0 +1,139 @@
+      ******************************************************************
+      * PROGRAMADOR: Rodrigo
+      * DATA.......: 09/08/2026
+      * OBJETIVO...: EXPORTAR CADASTRO.DAT PARA UM ARQUIVO TEXTO COM
+      *              CAMPOS DELIMITADOS POR VIRGULA (NOME,IDADE,CPF),
+      *              COM LINHA DE CABECALHO, PARA INTERCAMBIO COM
+      *              OUTROS SISTEMAS OU PLANILHAS.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAD0006A.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-CADASTRO ASSIGN TO DYNAMIC WRK-CADASTRO-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CPF
+               FILE STATUS IS WRK-FILE-STATUS.
+
+           SELECT ARQUIVO-EXPORT ASSIGN TO DYNAMIC WRK-EXPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EXP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO-CADASTRO.
+       01 REGISTRO-CADASTRO.
+           05 NOME   PIC X(30).
+           05 IDADE  PIC 9(03).
+           05 CPF    PIC X(14).
+
+       FD ARQUIVO-EXPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01 LINHA-EXPORT PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WRK-FILE-STATUS PIC X(02).
+           88 FS-OK                VALUE '00'.
+           88 FS-FIM-ARQUIVO       VALUE '10'.
+           88 FS-ARQUIVO-NOVO      VALUE '35'.
+
+       01 WRK-EXP-STATUS PIC X(02).
+           88 FS-EXP-OK             VALUE '00'.
+
+      * CAMINHOS DOS ARQUIVOS, OBTIDOS DE VARIAVEIS DE AMBIENTE (COM
+      * VALOR PADRAO CASO ELAS NAO ESTEJAM DEFINIDAS).
+       01 WRK-CADASTRO-PATH PIC X(100).
+       01 WRK-EXPORT-PATH   PIC X(100).
+
+       01 WRK-IDADE-EDITADA PIC ZZ9.
+
+       01 WRK-TOTAL-EXPORTADO PIC 9(05) COMP VALUE 0.
+
+           COPY BANNER-WS.CPY.
+
+       PROCEDURE DIVISION.
+       0001-PROCESSAR.
+           MOVE '  CAD0006A - EXPORTACAO DE CADASTRO (DELIMITADO)'
+               TO WRK-BANNER-TITULO.
+           PERFORM 0940-EXIBIR-BANNER-ENTRADA.
+
+           PERFORM 0000-RESOLVER-CAMINHOS.
+           PERFORM 0001-ABRIR-ARQUIVOS.
+
+           IF FS-ARQUIVO-NOVO
+               DISPLAY 'CADASTRO.DAT AINDA NAO EXISTE. NADA A '
+                       'EXPORTAR.'
+           ELSE
+               PERFORM 0008-GRAVAR-CABECALHO
+               PERFORM 0002-LER-CADASTRO
+               PERFORM 0003-EXPORTAR-REGISTRO UNTIL FS-FIM-ARQUIVO
+               DISPLAY 'REGISTROS EXPORTADOS: ' WRK-TOTAL-EXPORTADO
+           END-IF.
+
+           CLOSE ARQUIVO-CADASTRO.
+           CLOSE ARQUIVO-EXPORT.
+
+           PERFORM 0941-EXIBIR-BANNER-SAIDA.
+           STOP RUN.
+       0001-END.
+
+       0000-RESOLVER-CAMINHOS.
+           ACCEPT WRK-CADASTRO-PATH FROM ENVIRONMENT 'CADASTRO_DAT_PATH'.
+           IF WRK-CADASTRO-PATH = SPACES
+               MOVE 'CADASTRO.DAT' TO WRK-CADASTRO-PATH
+           END-IF.
+
+           ACCEPT WRK-EXPORT-PATH
+               FROM ENVIRONMENT 'CADASTRO_EXPORT_PATH'.
+           IF WRK-EXPORT-PATH = SPACES
+               MOVE 'CADASTRO-EXPORT.TXT' TO WRK-EXPORT-PATH
+           END-IF.
+       0000-END.
+
+       0001-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQUIVO-CADASTRO.
+           OPEN OUTPUT ARQUIVO-EXPORT.
+       0001-ABRIR-FIM.
+
+       0002-LER-CADASTRO.
+           READ ARQUIVO-CADASTRO NEXT RECORD.
+       0002-END.
+
+       0003-EXPORTAR-REGISTRO.
+           MOVE SPACES TO LINHA-EXPORT.
+           MOVE IDADE TO WRK-IDADE-EDITADA.
+
+           STRING FUNCTION TRIM(NOME) DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  WRK-IDADE-EDITADA   DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  FUNCTION TRIM(CPF)  DELIMITED BY SIZE
+               INTO LINHA-EXPORT
+           END-STRING.
+
+           WRITE LINHA-EXPORT.
+           ADD 1 TO WRK-TOTAL-EXPORTADO.
+
+           PERFORM 0002-LER-CADASTRO.
+       0003-END.
+
+      * GRAVA A LINHA DE CABECALHO COM OS NOMES DOS CAMPOS, ANTES DO
+      * PRIMEIRO REGISTRO EXPORTADO.
+       0008-GRAVAR-CABECALHO.
+           MOVE SPACES TO LINHA-EXPORT.
+           STRING 'NOME'  DELIMITED BY SIZE
+                  ','     DELIMITED BY SIZE
+                  'IDADE' DELIMITED BY SIZE
+                  ','     DELIMITED BY SIZE
+                  'CPF'   DELIMITED BY SIZE
+               INTO LINHA-EXPORT
+           END-STRING.
+           WRITE LINHA-EXPORT.
+       0008-END.
+
+           COPY BANNER-PD.CPY.
