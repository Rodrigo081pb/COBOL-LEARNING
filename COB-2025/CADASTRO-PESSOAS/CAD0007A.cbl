@@ -0,0 +1,197 @@
+      ******************************************************************
+      * PROGRAMADOR: Rodrigo
+      * DATA.......: 09/08/2026
+      * OBJETIVO...: IMPORTAR CLIENTES PARA CLIENTES.DAT A PARTIR DE UM
+      *              ARQUIVO TEXTO COM CAMPOS DELIMITADOS POR VIRGULA
+      *              (NOME,CPF,EMPRESA), NO MESMO FORMATO PRODUZIDO POR
+      *              UMA EXPORTACAO EXTERNA OU POR UMA PLANILHA. AS
+      *              LINHAS REJEITADAS SAO GRAVADAS, COM O MOTIVO, NO
+      *              ARQUIVO DE EXCECOES.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAD0007A.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-IMPORT ASSIGN TO DYNAMIC WRK-IMPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-IMP-STATUS.
+
+           SELECT ARQUIVO-CLIENTES ASSIGN TO DYNAMIC WRK-CLIENTES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CLI-STATUS.
+
+           SELECT ARQUIVO-EXCECOES ASSIGN TO DYNAMIC WRK-EXCECOES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EXC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO-IMPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01 LINHA-IMPORT PIC X(80).
+
+       FD ARQUIVO-CLIENTES.
+       01 REGISTRO-CLIENTE.
+           05 CLI-NOME     PIC X(30).
+           05 CLI-CPF      PIC X(14).
+           05 CLI-EMPRESA  PIC X(10).
+
+       FD ARQUIVO-EXCECOES
+           RECORD CONTAINS 100 CHARACTERS.
+       01 LINHA-EXCECAO PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01 WRK-IMP-STATUS PIC X(02).
+           88 FS-IMP-OK             VALUE '00'.
+           88 FS-IMP-FIM-ARQUIVO    VALUE '10'.
+           88 FS-IMP-ARQUIVO-NOVO   VALUE '35'.
+
+       01 WRK-CLI-STATUS PIC X(02).
+           88 FS-CLI-OK             VALUE '00'.
+           88 FS-CLI-ARQUIVO-NOVO   VALUE '35'.
+
+       01 WRK-EXC-STATUS PIC X(02).
+           88 FS-EXC-OK             VALUE '00'.
+
+      * CAMINHOS DOS ARQUIVOS, OBTIDOS DE VARIAVEIS DE AMBIENTE (COM
+      * VALOR PADRAO CASO ELAS NAO ESTEJAM DEFINIDAS).
+       01 WRK-IMPORT-PATH   PIC X(100).
+       01 WRK-CLIENTES-PATH PIC X(100).
+       01 WRK-EXCECOES-PATH PIC X(100).
+
+      * CAMPOS USADOS PARA SEPARAR A LINHA DO ARQUIVO DE IMPORTACAO
+      * NOS TRES CAMPOS DELIMITADOS POR VIRGULA.
+       01 WRK-CAMPO-NOME     PIC X(30).
+       01 WRK-CAMPO-CPF      PIC X(14).
+       01 WRK-CAMPO-EMPRESA  PIC X(10).
+
+       01 WRK-TOTAL-LIDO       PIC 9(05) COMP VALUE 0.
+       01 WRK-TOTAL-IMPORTADO  PIC 9(05) COMP VALUE 0.
+       01 WRK-TOTAL-REJEITADO  PIC 9(05) COMP VALUE 0.
+
+       01 WRK-LINHA-VALIDA PIC X(01) VALUE 'S'.
+           88 LINHA-VALIDA    VALUE 'S'.
+           88 LINHA-INVALIDA  VALUE 'N'.
+
+           COPY BANNER-WS.CPY.
+
+       PROCEDURE DIVISION.
+       0001-PROCESSAR.
+           MOVE '  CAD0007A - IMPORTACAO DE CLIENTES (DELIMITADO)'
+               TO WRK-BANNER-TITULO.
+           PERFORM 0940-EXIBIR-BANNER-ENTRADA.
+
+           PERFORM 0000-RESOLVER-CAMINHOS.
+           PERFORM 0001-ABRIR-ARQUIVOS.
+
+           IF FS-IMP-ARQUIVO-NOVO
+               DISPLAY 'ARQUIVO DE IMPORTACAO NAO ENCONTRADO.'
+           ELSE
+               PERFORM 0002-LER-LINHA
+               PERFORM 0003-PROCESSAR-LINHA UNTIL FS-IMP-FIM-ARQUIVO
+               DISPLAY 'LINHAS LIDAS.........: ' WRK-TOTAL-LIDO
+               DISPLAY 'CLIENTES IMPORTADOS..: ' WRK-TOTAL-IMPORTADO
+               DISPLAY 'LINHAS REJEITADAS....: ' WRK-TOTAL-REJEITADO
+           END-IF.
+
+           CLOSE ARQUIVO-IMPORT.
+           IF NOT FS-IMP-ARQUIVO-NOVO
+               CLOSE ARQUIVO-CLIENTES
+               CLOSE ARQUIVO-EXCECOES
+           END-IF.
+
+           PERFORM 0941-EXIBIR-BANNER-SAIDA.
+           STOP RUN.
+       0001-END.
+
+       0000-RESOLVER-CAMINHOS.
+           ACCEPT WRK-IMPORT-PATH
+               FROM ENVIRONMENT 'CLIENTES_IMPORT_PATH'.
+           IF WRK-IMPORT-PATH = SPACES
+               MOVE 'CLIENTES-IMPORT.TXT' TO WRK-IMPORT-PATH
+           END-IF.
+
+           ACCEPT WRK-CLIENTES-PATH
+               FROM ENVIRONMENT 'CLIENTES_DAT_PATH'.
+           IF WRK-CLIENTES-PATH = SPACES
+               MOVE 'CLIENTES.DAT' TO WRK-CLIENTES-PATH
+           END-IF.
+
+           ACCEPT WRK-EXCECOES-PATH
+               FROM ENVIRONMENT 'CLIENTES_IMPORT_EXCECOES_PATH'.
+           IF WRK-EXCECOES-PATH = SPACES
+               MOVE 'CLIENTES-IMPORT-EXCECOES.TXT' TO WRK-EXCECOES-PATH
+           END-IF.
+       0000-END.
+
+       0001-ABRIR-ARQUIVOS.
+           OPEN INPUT ARQUIVO-IMPORT.
+           IF NOT FS-IMP-ARQUIVO-NOVO
+               OPEN EXTEND ARQUIVO-CLIENTES
+               IF FS-CLI-ARQUIVO-NOVO
+                   OPEN OUTPUT ARQUIVO-CLIENTES
+                   CLOSE ARQUIVO-CLIENTES
+                   OPEN EXTEND ARQUIVO-CLIENTES
+               END-IF
+               OPEN OUTPUT ARQUIVO-EXCECOES
+           END-IF.
+       0001-ABRIR-FIM.
+
+       0002-LER-LINHA.
+           READ ARQUIVO-IMPORT.
+       0002-END.
+
+       0003-PROCESSAR-LINHA.
+           ADD 1 TO WRK-TOTAL-LIDO.
+           PERFORM 0004-SEPARAR-CAMPOS.
+
+           IF LINHA-VALIDA
+               MOVE WRK-CAMPO-NOME    TO CLI-NOME
+               MOVE WRK-CAMPO-CPF     TO CLI-CPF
+               MOVE WRK-CAMPO-EMPRESA TO CLI-EMPRESA
+               WRITE REGISTRO-CLIENTE
+               ADD 1 TO WRK-TOTAL-IMPORTADO
+           ELSE
+               ADD 1 TO WRK-TOTAL-REJEITADO
+               DISPLAY 'LINHA REJEITADA (FORMATO INVALIDO): '
+                       LINHA-IMPORT
+               PERFORM 0005-GRAVAR-EXCECAO
+           END-IF.
+
+           PERFORM 0002-LER-LINHA.
+       0003-END.
+
+      * SEPARA NOME,CPF,EMPRESA. UMA LINHA SO E ACEITA SE TIVER OS TRES
+      * CAMPOS, COM NOME E CPF NAO-BRANCOS.
+       0004-SEPARAR-CAMPOS.
+           MOVE 'S' TO WRK-LINHA-VALIDA.
+           MOVE SPACES TO WRK-CAMPO-NOME WRK-CAMPO-CPF WRK-CAMPO-EMPRESA.
+
+           UNSTRING LINHA-IMPORT DELIMITED BY ','
+               INTO WRK-CAMPO-NOME WRK-CAMPO-CPF WRK-CAMPO-EMPRESA
+           END-UNSTRING.
+
+           IF WRK-CAMPO-NOME = SPACES OR WRK-CAMPO-CPF = SPACES
+               MOVE 'N' TO WRK-LINHA-VALIDA
+           END-IF.
+       0004-END.
+
+      * GRAVA A LINHA REJEITADA NO ARQUIVO DE EXCECOES, JUNTO COM O
+      * MOTIVO DA REJEICAO, PARA QUE O OPERADOR POSSA CORRIGI-LA E
+      * REIMPORTA-LA DEPOIS.
+       0005-GRAVAR-EXCECAO.
+           MOVE SPACES TO LINHA-EXCECAO.
+           STRING 'FORMATO INVALIDO (NOME OU CPF EM BRANCO)'
+                      DELIMITED BY SIZE
+                  ' - '           DELIMITED BY SIZE
+                  LINHA-IMPORT    DELIMITED BY SIZE
+               INTO LINHA-EXCECAO
+           END-STRING.
+           WRITE LINHA-EXCECAO.
+       0005-END.
+
+           COPY BANNER-PD.CPY.
