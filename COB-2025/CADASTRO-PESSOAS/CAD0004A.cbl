@@ -0,0 +1,218 @@
+      ******************************************************************
+      * PROGRAMADOR: Rodrigo
+      * DATA.......: 09/08/2026
+      * OBJETIVO...: CONFERIR CADASTRO.DAT (FUNCIONARIOS/PESSOAS) CONTRA
+      *              CLIENTES.DAT (CLIENTES) PELO CPF E EMITIR UM
+      *              RELATORIO DE RECONCILIACAO: QUEM ESTA NOS DOIS
+      *              ARQUIVOS, QUEM SO ESTA EM CADASTRO.DAT E QUEM SO
+      *              ESTA EM CLIENTES.DAT.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAD0004A.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-CADASTRO ASSIGN TO DYNAMIC WRK-CADASTRO-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF
+               FILE STATUS IS WRK-FILE-STATUS.
+
+           SELECT ARQUIVO-CLIENTES ASSIGN TO DYNAMIC WRK-CLIENTES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CLI-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO-CADASTRO.
+       01 REGISTRO-CADASTRO.
+           05 NOME   PIC X(30).
+           05 IDADE  PIC 9(03).
+           05 CPF    PIC X(14).
+
+       FD ARQUIVO-CLIENTES.
+       01 REGISTRO-CLIENTE-REL.
+           05 REL-NOME     PIC X(30).
+           05 REL-CPF      PIC X(14).
+           05 REL-EMPRESA  PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+       01 WRK-FILE-STATUS PIC X(02).
+           88 FS-OK                VALUE '00'.
+           88 FS-FIM-ARQUIVO       VALUE '10'.
+           88 FS-ARQUIVO-NOVO      VALUE '35'.
+
+       01 WRK-CLI-STATUS PIC X(02).
+           88 FS-CLI-OK             VALUE '00'.
+           88 FS-CLI-FIM-ARQUIVO    VALUE '10'.
+           88 FS-CLI-ARQUIVO-NOVO   VALUE '35'.
+
+      * CAMINHOS DOS ARQUIVOS, OBTIDOS DE VARIAVEIS DE AMBIENTE (COM
+      * VALOR PADRAO CASO ELAS NAO ESTEJAM DEFINIDAS).
+       01 WRK-CADASTRO-PATH PIC X(100).
+       01 WRK-CLIENTES-PATH PIC X(100).
+
+      * TABELA COM OS CPF DE TODOS OS CLIENTES, CARREGADA EM MEMORIA
+      * PARA PERMITIR PROCURAR UM CPF DE CADASTRO.DAT SEM PRECISAR DE
+      * ACESSO POR CHAVE EM CLIENTES.DAT (QUE E SEQUENCIAL).
+       01 WRK-CLI-TABELA.
+           05 WRK-CLI-ITEM OCCURS 500 TIMES PIC X(14).
+
+       01 WRK-CLI-QTD PIC 9(05) COMP VALUE 0.
+       01 WRK-IDX     PIC 9(05) COMP VALUE 0.
+
+       01 WRK-CPF-ACHADO PIC X(01) VALUE 'N'.
+           88 CPF-ACHADO-NA-TABELA VALUE 'S'.
+           88 CPF-NAO-ACHADO       VALUE 'N'.
+
+       01 WRK-CONTADORES.
+           05 WRK-QTD-EM-AMBOS    PIC 9(05) COMP VALUE 0.
+           05 WRK-QTD-SO-CADASTRO PIC 9(05) COMP VALUE 0.
+           05 WRK-QTD-SO-CLIENTES PIC 9(05) COMP VALUE 0.
+
+           COPY BANNER-WS.CPY.
+
+       PROCEDURE DIVISION.
+       0001-PROCESSAR.
+           MOVE '   CAD0004A - RECONCILIACAO CADASTRO X CLIENTES'
+               TO WRK-BANNER-TITULO.
+           PERFORM 0940-EXIBIR-BANNER-ENTRADA.
+
+           PERFORM 0000-RESOLVER-CAMINHOS.
+           PERFORM 0002-CARREGAR-TABELA-CLIENTES.
+           PERFORM 0003-COMPARAR-CADASTRO-X-CLIENTES.
+           PERFORM 0004-COMPARAR-CLIENTES-X-CADASTRO.
+           PERFORM 0005-IMPRIMIR-RELATORIO.
+
+           PERFORM 0941-EXIBIR-BANNER-SAIDA.
+           STOP RUN.
+       0001-END.
+
+       0000-RESOLVER-CAMINHOS.
+           ACCEPT WRK-CADASTRO-PATH FROM ENVIRONMENT 'CADASTRO_DAT_PATH'.
+           IF WRK-CADASTRO-PATH = SPACES
+               MOVE 'CADASTRO.DAT' TO WRK-CADASTRO-PATH
+           END-IF.
+
+           ACCEPT WRK-CLIENTES-PATH
+               FROM ENVIRONMENT 'CLIENTES_DAT_PATH'.
+           IF WRK-CLIENTES-PATH = SPACES
+               MOVE 'CLIENTES.DAT' TO WRK-CLIENTES-PATH
+           END-IF.
+       0000-END.
+
+      * CARREGA EM WRK-CLI-TABELA TODOS OS CPF JA CADASTRADOS EM
+      * CLIENTES.DAT.
+       0002-CARREGAR-TABELA-CLIENTES.
+           OPEN INPUT ARQUIVO-CLIENTES.
+           IF FS-CLI-ARQUIVO-NOVO
+               DISPLAY 'CLIENTES.DAT AINDA NAO EXISTE.'
+           ELSE
+               PERFORM 0002A-LER-CLIENTE
+               PERFORM 0002B-GRAVAR-NA-TABELA UNTIL FS-CLI-FIM-ARQUIVO
+           END-IF.
+           CLOSE ARQUIVO-CLIENTES.
+       0002-END.
+
+       0002A-LER-CLIENTE.
+           READ ARQUIVO-CLIENTES.
+       0002A-END.
+
+       0002B-GRAVAR-NA-TABELA.
+           IF WRK-CLI-QTD < 500
+               ADD 1 TO WRK-CLI-QTD
+               MOVE REL-CPF TO WRK-CLI-ITEM(WRK-CLI-QTD)
+           ELSE
+               DISPLAY 'AVISO: TABELA DE CLIENTES CHEIA (500). CPF '
+                       REL-CPF ' NAO ENTRA NA RECONCILIACAO.'
+           END-IF.
+           PERFORM 0002A-LER-CLIENTE.
+       0002B-END.
+
+      * PERCORRE CADASTRO.DAT E CLASSIFICA CADA CPF COMO "EM AMBOS" OU
+      * "SO EM CADASTRO", PROCURANDO CADA UM NA TABELA DE CLIENTES.
+       0003-COMPARAR-CADASTRO-X-CLIENTES.
+           OPEN INPUT ARQUIVO-CADASTRO.
+           IF FS-ARQUIVO-NOVO
+               DISPLAY 'CADASTRO.DAT AINDA NAO EXISTE.'
+           ELSE
+               PERFORM 0003A-LER-CADASTRO
+               PERFORM 0003B-CLASSIFICAR-CADASTRO
+                   UNTIL FS-FIM-ARQUIVO
+           END-IF.
+           CLOSE ARQUIVO-CADASTRO.
+       0003-END.
+
+       0003A-LER-CADASTRO.
+           READ ARQUIVO-CADASTRO NEXT RECORD.
+       0003A-END.
+
+       0003B-CLASSIFICAR-CADASTRO.
+           MOVE 'N' TO WRK-CPF-ACHADO.
+           PERFORM 0006-PROCURAR-CPF-NA-TABELA
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-CLI-QTD OR CPF-ACHADO-NA-TABELA.
+
+           IF CPF-ACHADO-NA-TABELA
+               ADD 1 TO WRK-QTD-EM-AMBOS
+           ELSE
+               ADD 1 TO WRK-QTD-SO-CADASTRO
+               DISPLAY 'SO EM CADASTRO.DAT: ' NOME ' - CPF ' CPF
+           END-IF.
+
+           PERFORM 0003A-LER-CADASTRO.
+       0003B-END.
+
+       0006-PROCURAR-CPF-NA-TABELA.
+           IF WRK-CLI-ITEM(WRK-IDX) = CPF
+               MOVE 'S' TO WRK-CPF-ACHADO
+           END-IF.
+       0006-END.
+
+      * PERCORRE CLIENTES.DAT E, PARA CADA UM, PROCURA O CPF EM
+      * CADASTRO.DAT POR ACESSO DIRETO (CHAVE). QUEM JA FOI CONTADO
+      * COMO "EM AMBOS" NO PASSO ANTERIOR E IGNORADO AQUI.
+       0004-COMPARAR-CLIENTES-X-CADASTRO.
+           OPEN INPUT ARQUIVO-CLIENTES.
+           OPEN INPUT ARQUIVO-CADASTRO.
+           IF FS-CLI-ARQUIVO-NOVO OR FS-ARQUIVO-NOVO
+               CONTINUE
+           ELSE
+               PERFORM 0004A-LER-CLIENTE
+               PERFORM 0004B-CLASSIFICAR-CLIENTE
+                   UNTIL FS-CLI-FIM-ARQUIVO
+           END-IF.
+           CLOSE ARQUIVO-CLIENTES.
+           CLOSE ARQUIVO-CADASTRO.
+       0004-END.
+
+       0004A-LER-CLIENTE.
+           READ ARQUIVO-CLIENTES.
+       0004A-END.
+
+       0004B-CLASSIFICAR-CLIENTE.
+           MOVE REL-CPF TO CPF.
+           READ ARQUIVO-CADASTRO
+               INVALID KEY
+                   ADD 1 TO WRK-QTD-SO-CLIENTES
+                   DISPLAY 'SO EM CLIENTES.DAT: ' REL-NOME
+                           ' - CPF ' REL-CPF
+           END-READ.
+
+           PERFORM 0004A-LER-CLIENTE.
+       0004B-END.
+
+       0005-IMPRIMIR-RELATORIO.
+           DISPLAY '================================================'.
+           DISPLAY ' RECONCILIACAO CADASTRO.DAT X CLIENTES.DAT'.
+           DISPLAY '================================================'.
+           DISPLAY ' EM AMBOS OS ARQUIVOS....: ' WRK-QTD-EM-AMBOS.
+           DISPLAY ' SO EM CADASTRO.DAT......: ' WRK-QTD-SO-CADASTRO.
+           DISPLAY ' SO EM CLIENTES.DAT......: ' WRK-QTD-SO-CLIENTES.
+           DISPLAY '================================================'.
+       0005-END.
+
+           COPY BANNER-PD.CPY.
