@@ -9,8 +9,26 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQUIVO-CADASTRO ASSIGN TO 'CADASTRO.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQUIVO-CADASTRO ASSIGN TO DYNAMIC WRK-CADASTRO-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF
+               FILE STATUS IS WRK-FILE-STATUS.
+
+           SELECT ARQUIVO-LOTE ASSIGN TO DYNAMIC WRK-LOTE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LOTE-STATUS.
+
+           SELECT AUDITLOG-ARQUIVO ASSIGN TO DYNAMIC WRK-AUDITLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDITLOG-STATUS.
+
+      * ARQUIVO DE CHECKPOINT DA CARGA EM LOTE: GRAVA A QUANTIDADE DE
+      * REGISTROS JA PROCESSADOS PARA PERMITIR RETOMAR A CARGA DE ONDE
+      * PAROU CASO O JOB SEJA INTERROMPIDO NO MEIO.
+           SELECT ARQUIVO-CHECKPOINT ASSIGN TO DYNAMIC WRK-CKP-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKP-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,41 +38,279 @@
            05 IDADE  PIC 9(03).
            05 CPF    PIC X(14).
 
+       FD AUDITLOG-ARQUIVO.
+           COPY AUDITLOG-FD.CPY.
+
+      * ARQUIVO DE ENTRADA PARA CARGA EM LOTE (MESMO LAYOUT DA CARGA
+      * INTERATIVA), USADO QUANDO O RH MANDA UM ARQUIVO DE ADMISSOES.
+       FD ARQUIVO-LOTE.
+       01 REGISTRO-LOTE.
+           05 LOTE-NOME   PIC X(30).
+           05 LOTE-IDADE  PIC 9(03).
+           05 LOTE-CPF    PIC X(14).
+
+       FD ARQUIVO-CHECKPOINT.
+       01 REGISTRO-CHECKPOINT.
+           05 CKP-LIDOS   PIC 9(05).
+
        WORKING-STORAGE SECTION.
 
        01 WRK-CONTINUAR PIC X(01) VALUE 'S'.
+       01 WRK-MODO      PIC X(01).
        01 WRK-NOME PIC X(30).
        01 WRK-IDADE PIC 9(03).
        01 WRK-CPF PIC X(14).
 
+      * CAMINHOS DOS ARQUIVOS, OBTIDOS DE VARIAVEIS DE AMBIENTE (COM
+      * VALOR PADRAO CASO A VARIAVEL NAO ESTEJA DEFINIDA) PARA PERMITIR
+      * RODAR O MESMO PROGRAMA APONTANDO PARA OUTRO DIRETORIO/AMBIENTE
+      * SEM RECOMPILAR.
+       01 WRK-CADASTRO-PATH PIC X(100).
+       01 WRK-LOTE-PATH     PIC X(100).
+       01 WRK-CKP-PATH      PIC X(100).
+
+       01 WRK-FILE-STATUS PIC X(02).
+           88 FS-OK                VALUE '00'.
+           88 FS-ARQUIVO-NOVO      VALUE '35'.
+           88 FS-CHAVE-DUPLICADA   VALUE '22'.
+           88 FS-NAO-ENCONTRADO    VALUE '23'.
+
+       01 WRK-LOTE-STATUS PIC X(02).
+           88 LOTE-OK               VALUE '00'.
+           88 LOTE-FIM              VALUE '10'.
+
+       01 WRK-LOTE-LIDOS    PIC 9(05) COMP VALUE 0.
+       01 WRK-LOTE-GRAVADOS PIC 9(05) COMP VALUE 0.
+       01 WRK-LOTE-REJEITADOS PIC 9(05) COMP VALUE 0.
+
+       01 WRK-CKP-STATUS PIC X(02).
+           88 CKP-OK          VALUE '00'.
+           88 CKP-ARQUIVO-NOVO VALUE '35'.
+
+       01 WRK-CKP-LIDOS      PIC 9(05) COMP VALUE 0.
+       01 WRK-CKP-SKIP-CONT  PIC 9(05) COMP VALUE 0.
+
+           COPY CPF-VALIDA-WS.CPY.
+           COPY NUMVALIDA-WS.CPY.
+           COPY AUDITLOG-WS.CPY.
+           COPY BANNER-WS.CPY.
 
        PROCEDURE DIVISION.
        0001-PROCESSAR.
-           OPEN OUTPUT ARQUIVO-CADASTRO.
+           MOVE '            CAD0001A - CADASTRO DE PESSOAS       '
+               TO WRK-BANNER-TITULO.
+           PERFORM 0940-EXIBIR-BANNER-ENTRADA.
+
+           PERFORM 0000-RESOLVER-CAMINHOS.
+           PERFORM 0001-ABRIR-ARQUIVO.
+
+           DISPLAY 'MODO DE EXECUCAO: (I)NTERATIVO OU (L)OTE? '.
+           ACCEPT WRK-MODO.
+           MOVE FUNCTION UPPER-CASE(WRK-MODO) TO WRK-MODO.
 
+           IF WRK-MODO = 'L'
+               PERFORM 0005-PROCESSAR-LOTE
+           ELSE
+               PERFORM 0002-CADASTRAR-REG UNTIL WRK-CONTINUAR EQUAL 'N'
+           END-IF.
 
-           PERFORM 0002-CADASTRAR-REG UNTIL WRK-CONTINUAR EQUAL 'N'.
            CLOSE ARQUIVO-CADASTRO.
 
+           PERFORM 0941-EXIBIR-BANNER-SAIDA.
            STOP RUN.
        0001-END.
 
+       0000-RESOLVER-CAMINHOS.
+           ACCEPT WRK-CADASTRO-PATH FROM ENVIRONMENT 'CADASTRO_DAT_PATH'.
+           IF WRK-CADASTRO-PATH = SPACES
+               MOVE 'CADASTRO.DAT' TO WRK-CADASTRO-PATH
+           END-IF.
+
+           ACCEPT WRK-LOTE-PATH
+               FROM ENVIRONMENT 'CADASTRO_LOTE_DAT_PATH'.
+           IF WRK-LOTE-PATH = SPACES
+               MOVE 'CADASTRO-LOTE.DAT' TO WRK-LOTE-PATH
+           END-IF.
+
+           ACCEPT WRK-CKP-PATH
+               FROM ENVIRONMENT 'CADASTRO_LOTE_CKP_PATH'.
+           IF WRK-CKP-PATH = SPACES
+               MOVE 'CADASTRO-LOTE.CKP' TO WRK-CKP-PATH
+           END-IF.
+       0000-END.
+
+       0001-ABRIR-ARQUIVO.
+      * ARQUIVO INDEXADO: NA PRIMEIRA EXECUCAO ELE AINDA NAO EXISTE,
+      * ENTAO CRIAMOS O ARQUIVO VAZIO ANTES DE ABRIR EM MODO I-O.
+           OPEN I-O ARQUIVO-CADASTRO.
+           IF FS-ARQUIVO-NOVO
+               OPEN OUTPUT ARQUIVO-CADASTRO
+               CLOSE ARQUIVO-CADASTRO
+               OPEN I-O ARQUIVO-CADASTRO
+           END-IF.
+       0001-ABRIR-FIM.
+
        0002-CADASTRAR-REG.
-           
+
            DISPLAY 'digite o seu nome: '.
            ACCEPT WRK-NOME.
-           DISPLAY 'digite sua idade:'.
-           ACCEPT WRK-IDADE.
-           DISPLAY 'DIGITE SEU CPF: '.
-           ACCEPT WRK-CPF.
+           PERFORM 0008-OBTER-IDADE-VALIDA.
+           PERFORM 0003-OBTER-CPF-VALIDO.
 
            MOVE WRK-NOME TO NOME.
            MOVE WRK-IDADE TO IDADE.
            MOVE WRK-CPF TO CPF.
 
-           WRITE REGISTRO-CADASTRO.
+           WRITE REGISTRO-CADASTRO
+               INVALID KEY
+                   DISPLAY 'CPF JA CADASTRADO. REGISTRO NAO GRAVADO.'
+               NOT INVALID KEY
+                   DISPLAY 'REGISTRO GRAVADO COM SUCESSO.'
+                   MOVE 'CAD0001A'   TO WRK-LOG-PROGRAMA
+                   MOVE 'CADASTRO'   TO WRK-LOG-OPERACAO
+                   MOVE CPF          TO WRK-LOG-DETALHE
+                   PERFORM 0930-LOG-TRANSACAO
+           END-WRITE.
 
            DISPLAY 'DESEJA CADASTRAR OUTRA PESSOA? (S/N)'.
            ACCEPT WRK-CONTINUAR.
+           MOVE FUNCTION UPPER-CASE(WRK-CONTINUAR) TO WRK-CONTINUAR.
 
        0002-END.
+
+       0003-OBTER-CPF-VALIDO.
+           PERFORM 0004-PEDIR-E-VALIDAR-CPF UNTIL CPF-OK.
+       0003-END.
+
+       0004-PEDIR-E-VALIDAR-CPF.
+           DISPLAY 'DIGITE SEU CPF: '.
+           ACCEPT WRK-CPF.
+           PERFORM 0900-VALIDAR-CPF.
+           IF CPF-NAO-OK
+               DISPLAY 'CPF INVALIDO. VERIFIQUE OS DIGITOS E TENTE '
+                       'NOVAMENTE.'
+           END-IF.
+       0004-END.
+
+       0005-PROCESSAR-LOTE.
+           OPEN INPUT ARQUIVO-LOTE.
+           IF NOT LOTE-OK
+               DISPLAY 'ARQUIVO DE LOTE NAO ENCONTRADO: '
+                       'CADASTRO-LOTE.DAT'
+           ELSE
+               PERFORM 0011-LER-CHECKPOINT
+               IF WRK-CKP-LIDOS > 0
+                   DISPLAY 'CHECKPOINT ENCONTRADO. RETOMANDO A CARGA '
+                           'APOS O REGISTRO ' WRK-CKP-LIDOS
+                   MOVE ZERO TO WRK-CKP-SKIP-CONT
+                   PERFORM 0012-PULAR-REGISTRO-PROCESSADO
+                       UNTIL WRK-CKP-SKIP-CONT >= WRK-CKP-LIDOS
+                           OR LOTE-FIM
+                   MOVE WRK-CKP-LIDOS TO WRK-LOTE-LIDOS
+               END-IF
+
+               IF NOT LOTE-FIM
+                   PERFORM 0006-LER-REGISTRO-LOTE
+                   PERFORM 0007-GRAVAR-REGISTRO-LOTE UNTIL LOTE-FIM
+               END-IF
+
+               CLOSE ARQUIVO-LOTE
+               PERFORM 0013-LIMPAR-CHECKPOINT
+               DISPLAY 'CARGA EM LOTE CONCLUIDA.'
+               DISPLAY 'REGISTROS LIDOS......: ' WRK-LOTE-LIDOS
+               DISPLAY 'REGISTROS GRAVADOS...: ' WRK-LOTE-GRAVADOS
+               DISPLAY 'REGISTROS REJEITADOS.: ' WRK-LOTE-REJEITADOS
+           END-IF.
+       0005-END.
+
+       0006-LER-REGISTRO-LOTE.
+           READ ARQUIVO-LOTE.
+       0006-END.
+
+      * PULA UM REGISTRO JA PROCESSADO EM UMA EXECUCAO ANTERIOR, SEM
+      * CONTA-LO NOVAMENTE NAS ESTATISTICAS DA CARGA.
+       0012-PULAR-REGISTRO-PROCESSADO.
+           PERFORM 0006-LER-REGISTRO-LOTE.
+           ADD 1 TO WRK-CKP-SKIP-CONT.
+       0012-END.
+
+      * LE O CHECKPOINT DA EXECUCAO ANTERIOR, SE EXISTIR. SE O ARQUIVO
+      * AINDA NAO EXISTE, A CARGA COMECA DO ZERO NORMALMENTE.
+       0011-LER-CHECKPOINT.
+           MOVE ZERO TO WRK-CKP-LIDOS.
+           OPEN INPUT ARQUIVO-CHECKPOINT.
+           IF CKP-OK
+               READ ARQUIVO-CHECKPOINT
+                   NOT AT END
+                       MOVE CKP-LIDOS TO WRK-CKP-LIDOS
+               END-READ
+               CLOSE ARQUIVO-CHECKPOINT
+           END-IF.
+       0011-END.
+
+      * GRAVA O PROGRESSO ATUAL DA CARGA NO ARQUIVO DE CHECKPOINT.
+       0010-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT ARQUIVO-CHECKPOINT.
+           MOVE WRK-LOTE-LIDOS TO CKP-LIDOS.
+           WRITE REGISTRO-CHECKPOINT.
+           CLOSE ARQUIVO-CHECKPOINT.
+       0010-END.
+
+      * ZERA O CHECKPOINT AO TERMINAR A CARGA COM SUCESSO, PARA QUE A
+      * PROXIMA EXECUCAO COMECE DO ZERO.
+       0013-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT ARQUIVO-CHECKPOINT.
+           MOVE ZERO TO CKP-LIDOS.
+           WRITE REGISTRO-CHECKPOINT.
+           CLOSE ARQUIVO-CHECKPOINT.
+       0013-END.
+
+       0007-GRAVAR-REGISTRO-LOTE.
+           ADD 1 TO WRK-LOTE-LIDOS.
+           MOVE LOTE-CPF TO WRK-CPF.
+           PERFORM 0900-VALIDAR-CPF.
+
+           IF CPF-NAO-OK
+               ADD 1 TO WRK-LOTE-REJEITADOS
+               DISPLAY 'CPF INVALIDO NO LOTE, REGISTRO IGNORADO: '
+                       LOTE-NOME
+           ELSE
+               MOVE LOTE-NOME  TO NOME
+               MOVE LOTE-IDADE TO IDADE
+               MOVE LOTE-CPF   TO CPF
+               WRITE REGISTRO-CADASTRO
+                   INVALID KEY
+                       ADD 1 TO WRK-LOTE-REJEITADOS
+                       DISPLAY 'CPF JA CADASTRADO, REGISTRO IGNORADO: '
+                               LOTE-NOME
+                   NOT INVALID KEY
+                       ADD 1 TO WRK-LOTE-GRAVADOS
+                       MOVE 'CAD0001A'     TO WRK-LOG-PROGRAMA
+                       MOVE 'CADASTRO-LOTE' TO WRK-LOG-OPERACAO
+                       MOVE CPF            TO WRK-LOG-DETALHE
+                       PERFORM 0930-LOG-TRANSACAO
+               END-WRITE
+           END-IF.
+
+           PERFORM 0010-GRAVAR-CHECKPOINT.
+           PERFORM 0006-LER-REGISTRO-LOTE.
+       0007-END.
+
+       0008-OBTER-IDADE-VALIDA.
+           PERFORM 0009-PEDIR-E-VALIDAR-IDADE UNTIL NUM-OK.
+           MOVE FUNCTION NUMVAL(WRK-NUM-ENTRADA) TO WRK-IDADE.
+       0008-END.
+
+       0009-PEDIR-E-VALIDAR-IDADE.
+           DISPLAY 'digite sua idade:'.
+           ACCEPT WRK-NUM-ENTRADA.
+           PERFORM 0910-VALIDAR-NUMERICO.
+           IF NUM-NAO-OK
+               DISPLAY 'IDADE INVALIDA. DIGITE SOMENTE NUMEROS.'
+           END-IF.
+       0009-END.
+
+           COPY CPF-VALIDA-PD.CPY.
+           COPY NUMVALIDA-PD.CPY.
+           COPY AUDITLOG-PD.CPY.
+           COPY BANNER-PD.CPY.
