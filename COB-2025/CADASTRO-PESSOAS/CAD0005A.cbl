@@ -0,0 +1,436 @@
+      ******************************************************************
+      * PROGRAMADOR: Rodrigo
+      * DATA.......: 09/08/2026
+      * OBJETIVO...: RELATORIO MENSAL CONSOLIDADO, REUNINDO NUM SO
+      *              RELATORIO O RESUMO DEMOGRAFICO DE CADASTRO.DAT
+      *              (CAD0003A), A RECONCILIACAO CADASTRO.DAT X
+      *              CLIENTES.DAT (CAD0004A), A CONTAGEM DE CLIENTES
+      *              POR EMPRESA (CLI0001A), A QUANTIDADE DE MARCAS/
+      *              SABORES CADASTRADOS (MARCAS.DAT) E O RESULTADO
+      *              GERAL DOS ALUNOS AVALIADOS (NOTAS.DAT). PENSADO
+      *              PARA SER O FECHAMENTO DE MES, RODADO PELO JOB
+      *              FIM-DE-MES.
+      *              OBS: MARCAS.DAT NAO TEM CAMPO DE PRECO (SO
+      *              ID-MARCA/NOME-MARCA), ENTAO NAO HA COMO CALCULAR
+      *              UM VALOR TOTAL DE CATALOGO A PARTIR DELE.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAD0005A.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-CADASTRO ASSIGN TO DYNAMIC WRK-CADASTRO-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF
+               FILE STATUS IS WRK-FILE-STATUS.
+
+           SELECT ARQUIVO-CLIENTES ASSIGN TO DYNAMIC WRK-CLIENTES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CLI-STATUS.
+
+           SELECT ARQUIVO-MARCAS ASSIGN TO DYNAMIC WRK-MARCAS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-MAR-STATUS.
+
+           SELECT ARQUIVO-NOTAS ASSIGN TO DYNAMIC WRK-NOTAS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-NOT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO-CADASTRO.
+       01 REGISTRO-CADASTRO.
+           05 NOME   PIC X(30).
+           05 IDADE  PIC 9(03).
+           05 CPF    PIC X(14).
+
+       FD ARQUIVO-CLIENTES.
+       01 REGISTRO-CLIENTE-REL.
+           05 REL-NOME     PIC X(30).
+           05 REL-CPF      PIC X(14).
+           05 REL-EMPRESA  PIC X(10).
+
+       FD ARQUIVO-MARCAS.
+           COPY MODELO-DADOS.CPY.
+
+       FD ARQUIVO-NOTAS.
+       01 REGISTRO-NOTAS.
+           05 REG-NOME      PIC X(30).
+           05 REG-QTD-NOTAS PIC 9(02).
+           05 REG-NOTAS     PIC 9(2)V9 OCCURS 10 TIMES.
+           05 REG-MEDIA     PIC 9(2)V9.
+           05 REG-CONCEITO  PIC X(01).
+           05 REG-SITUACAO  PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+       01 WRK-FILE-STATUS PIC X(02).
+           88 FS-OK                VALUE '00'.
+           88 FS-FIM-ARQUIVO       VALUE '10'.
+           88 FS-ARQUIVO-NOVO      VALUE '35'.
+
+       01 WRK-CLI-STATUS PIC X(02).
+           88 FS-CLI-OK             VALUE '00'.
+           88 FS-CLI-FIM-ARQUIVO    VALUE '10'.
+           88 FS-CLI-ARQUIVO-NOVO   VALUE '35'.
+
+       01 WRK-MAR-STATUS PIC X(02).
+           88 FS-MAR-OK             VALUE '00'.
+           88 FS-MAR-FIM-ARQUIVO    VALUE '10'.
+           88 FS-MAR-ARQUIVO-NOVO   VALUE '35'.
+
+       01 WRK-NOT-STATUS PIC X(02).
+           88 FS-NOT-OK             VALUE '00'.
+           88 FS-NOT-FIM-ARQUIVO    VALUE '10'.
+           88 FS-NOT-ARQUIVO-NOVO   VALUE '35'.
+
+      * CAMINHOS DOS ARQUIVOS, OBTIDOS DE VARIAVEIS DE AMBIENTE (COM
+      * VALOR PADRAO CASO ELAS NAO ESTEJAM DEFINIDAS).
+       01 WRK-CADASTRO-PATH PIC X(100).
+       01 WRK-CLIENTES-PATH PIC X(100).
+       01 WRK-MARCAS-PATH   PIC X(100).
+       01 WRK-NOTAS-PATH    PIC X(100).
+
+      * TABELA COM OS CPF DE TODOS OS CLIENTES, CARREGADA EM MEMORIA
+      * PARA PERMITIR PROCURAR UM CPF DE CADASTRO.DAT SEM PRECISAR DE
+      * ACESSO POR CHAVE EM CLIENTES.DAT (QUE E SEQUENCIAL).
+       01 WRK-CLI-TABELA.
+           05 WRK-CLI-ITEM OCCURS 500 TIMES PIC X(14).
+
+       01 WRK-CLI-QTD PIC 9(05) COMP VALUE 0.
+       01 WRK-IDX     PIC 9(05) COMP VALUE 0.
+
+       01 WRK-CPF-ACHADO PIC X(01) VALUE 'N'.
+           88 CPF-ACHADO-NA-TABELA VALUE 'S'.
+           88 CPF-NAO-ACHADO       VALUE 'N'.
+
+      * TABELA COM A CONTAGEM DE CLIENTES POR EMPRESA, NA MESMA FORMA
+      * DO RELATORIO DO CLI0001A, MONTADA DURANTE A MESMA LEITURA DE
+      * CLIENTES.DAT QUE JA CARREGA WRK-CLI-TABELA.
+       01 WRK-EMPRESA-TABELA.
+           05 WRK-EMP-ITEM OCCURS 500 TIMES.
+               10 WRK-EMP-NOME PIC X(10).
+               10 WRK-EMP-QTD  PIC 9(05) COMP.
+
+       01 WRK-EMP-QTD-DISTINTAS PIC 9(05) COMP VALUE 0.
+       01 WRK-EMP-IDX           PIC 9(05) COMP VALUE 0.
+
+       01 WRK-EMP-ACHADA PIC X(01) VALUE 'N'.
+           88 EMP-ACHADA-NA-TABELA VALUE 'S'.
+
+       01 WRK-CONTADORES.
+           05 WRK-FAIXA-00-17     PIC 9(05) COMP VALUE 0.
+           05 WRK-FAIXA-18-29     PIC 9(05) COMP VALUE 0.
+           05 WRK-FAIXA-30-44     PIC 9(05) COMP VALUE 0.
+           05 WRK-FAIXA-45-59     PIC 9(05) COMP VALUE 0.
+           05 WRK-FAIXA-60-MAIS   PIC 9(05) COMP VALUE 0.
+           05 WRK-TOTAL-CADASTRO  PIC 9(05) COMP VALUE 0.
+           05 WRK-QTD-EM-AMBOS    PIC 9(05) COMP VALUE 0.
+           05 WRK-QTD-SO-CADASTRO PIC 9(05) COMP VALUE 0.
+           05 WRK-QTD-SO-CLIENTES PIC 9(05) COMP VALUE 0.
+           05 WRK-TOTAL-MARCAS    PIC 9(05) COMP VALUE 0.
+           05 WRK-TOTAL-ALUNOS    PIC 9(05) COMP VALUE 0.
+           05 WRK-ALUNOS-APROV    PIC 9(05) COMP VALUE 0.
+           05 WRK-ALUNOS-REPROV   PIC 9(05) COMP VALUE 0.
+
+           COPY BANNER-WS.CPY.
+
+       PROCEDURE DIVISION.
+       0001-PROCESSAR.
+           MOVE '  CAD0005A - RELATORIO MENSAL CONSOLIDADO'
+               TO WRK-BANNER-TITULO.
+           PERFORM 0940-EXIBIR-BANNER-ENTRADA.
+
+           PERFORM 0000-RESOLVER-CAMINHOS.
+           PERFORM 0002-RESUMIR-CADASTRO.
+           PERFORM 0003-CARREGAR-TABELA-CLIENTES.
+           PERFORM 0004-RECONCILIAR-CADASTRO-X-CLIENTES.
+           PERFORM 0005-RESUMIR-MARCAS.
+           PERFORM 0006-RESUMIR-NOTAS.
+           PERFORM 0007-IMPRIMIR-RELATORIO-CONSOLIDADO.
+
+           PERFORM 0941-EXIBIR-BANNER-SAIDA.
+           STOP RUN.
+       0001-END.
+
+       0000-RESOLVER-CAMINHOS.
+           ACCEPT WRK-CADASTRO-PATH FROM ENVIRONMENT 'CADASTRO_DAT_PATH'.
+           IF WRK-CADASTRO-PATH = SPACES
+               MOVE 'CADASTRO.DAT' TO WRK-CADASTRO-PATH
+           END-IF.
+
+           ACCEPT WRK-CLIENTES-PATH
+               FROM ENVIRONMENT 'CLIENTES_DAT_PATH'.
+           IF WRK-CLIENTES-PATH = SPACES
+               MOVE 'CLIENTES.DAT' TO WRK-CLIENTES-PATH
+           END-IF.
+
+           ACCEPT WRK-MARCAS-PATH FROM ENVIRONMENT 'MARCAS_DAT_PATH'.
+           IF WRK-MARCAS-PATH = SPACES
+               MOVE 'MARCAS.DAT' TO WRK-MARCAS-PATH
+           END-IF.
+
+           ACCEPT WRK-NOTAS-PATH FROM ENVIRONMENT 'NOTAS_DAT_PATH'.
+           IF WRK-NOTAS-PATH = SPACES
+               MOVE 'NOTAS.DAT' TO WRK-NOTAS-PATH
+           END-IF.
+       0000-END.
+
+      * RESUMO DEMOGRAFICO DE CADASTRO.DAT, NA MESMA FORMA DO CAD0003A.
+       0002-RESUMIR-CADASTRO.
+           OPEN INPUT ARQUIVO-CADASTRO.
+           IF FS-ARQUIVO-NOVO
+               DISPLAY 'CADASTRO.DAT AINDA NAO EXISTE.'
+           ELSE
+               PERFORM 0002A-LER-CADASTRO
+               PERFORM 0002B-CLASSIFICAR-POR-IDADE
+                   UNTIL FS-FIM-ARQUIVO
+           END-IF.
+           CLOSE ARQUIVO-CADASTRO.
+       0002-END.
+
+       0002A-LER-CADASTRO.
+           READ ARQUIVO-CADASTRO NEXT RECORD.
+       0002A-END.
+
+       0002B-CLASSIFICAR-POR-IDADE.
+           ADD 1 TO WRK-TOTAL-CADASTRO.
+
+           EVALUATE TRUE
+               WHEN IDADE <= 17
+                   ADD 1 TO WRK-FAIXA-00-17
+               WHEN IDADE <= 29
+                   ADD 1 TO WRK-FAIXA-18-29
+               WHEN IDADE <= 44
+                   ADD 1 TO WRK-FAIXA-30-44
+               WHEN IDADE <= 59
+                   ADD 1 TO WRK-FAIXA-45-59
+               WHEN OTHER
+                   ADD 1 TO WRK-FAIXA-60-MAIS
+           END-EVALUATE.
+
+           PERFORM 0002A-LER-CADASTRO.
+       0002B-END.
+
+      * CARREGA EM WRK-CLI-TABELA TODOS OS CPF JA CADASTRADOS EM
+      * CLIENTES.DAT, NA MESMA FORMA DO CAD0004A.
+       0003-CARREGAR-TABELA-CLIENTES.
+           OPEN INPUT ARQUIVO-CLIENTES.
+           IF FS-CLI-ARQUIVO-NOVO
+               DISPLAY 'CLIENTES.DAT AINDA NAO EXISTE.'
+           ELSE
+               PERFORM 0003A-LER-CLIENTE
+               PERFORM 0003B-GRAVAR-NA-TABELA UNTIL FS-CLI-FIM-ARQUIVO
+           END-IF.
+           CLOSE ARQUIVO-CLIENTES.
+       0003-END.
+
+       0003A-LER-CLIENTE.
+           READ ARQUIVO-CLIENTES.
+       0003A-END.
+
+       0003B-GRAVAR-NA-TABELA.
+           IF WRK-CLI-QTD < 500
+               ADD 1 TO WRK-CLI-QTD
+               MOVE REL-CPF TO WRK-CLI-ITEM(WRK-CLI-QTD)
+           ELSE
+               DISPLAY 'AVISO: TABELA DE CLIENTES CHEIA (500). CPF '
+                       REL-CPF ' NAO ENTRA NA RECONCILIACAO.'
+           END-IF.
+           PERFORM 0003C-ACUMULAR-EMPRESA.
+           PERFORM 0003A-LER-CLIENTE.
+       0003B-END.
+
+      * CONTA O CLIENTE ATUAL NA EMPRESA CORRESPONDENTE, CRIANDO UMA
+      * ENTRADA NOVA NA TABELA SE FOR A PRIMEIRA VEZ QUE A EMPRESA
+      * APARECE.
+       0003C-ACUMULAR-EMPRESA.
+           MOVE 'N' TO WRK-EMP-ACHADA.
+           PERFORM 0010-PROCURAR-EMPRESA-NA-TABELA
+               VARYING WRK-EMP-IDX FROM 1 BY 1
+               UNTIL WRK-EMP-IDX > WRK-EMP-QTD-DISTINTAS
+                   OR EMP-ACHADA-NA-TABELA.
+
+           IF NOT EMP-ACHADA-NA-TABELA
+               IF WRK-EMP-QTD-DISTINTAS < 500
+                   ADD 1 TO WRK-EMP-QTD-DISTINTAS
+                   MOVE REL-EMPRESA
+                       TO WRK-EMP-NOME(WRK-EMP-QTD-DISTINTAS)
+                   MOVE 1 TO WRK-EMP-QTD(WRK-EMP-QTD-DISTINTAS)
+               ELSE
+                   DISPLAY 'AVISO: TABELA DE EMPRESAS CHEIA (500). '
+                           'EMPRESA ' REL-EMPRESA
+                           ' NAO ENTRA NA CONTAGEM.'
+               END-IF
+           END-IF.
+       0003C-END.
+
+       0010-PROCURAR-EMPRESA-NA-TABELA.
+           IF WRK-EMP-NOME(WRK-EMP-IDX) = REL-EMPRESA
+               MOVE 'S' TO WRK-EMP-ACHADA
+               ADD 1 TO WRK-EMP-QTD(WRK-EMP-IDX)
+           END-IF.
+       0010-END.
+
+      * PERCORRE CADASTRO.DAT E CLASSIFICA CADA CPF COMO "EM AMBOS" OU
+      * "SO EM CADASTRO"; DEPOIS PERCORRE CLIENTES.DAT E PROCURA CADA
+      * CPF EM CADASTRO.DAT POR ACESSO DIRETO PARA ACHAR QUEM SO ESTA
+      * EM CLIENTES.DAT. MESMA LOGICA DO CAD0004A.
+       0004-RECONCILIAR-CADASTRO-X-CLIENTES.
+           OPEN INPUT ARQUIVO-CADASTRO.
+           IF FS-ARQUIVO-NOVO
+               CONTINUE
+           ELSE
+               PERFORM 0004A-LER-CADASTRO
+               PERFORM 0004B-CLASSIFICAR-CADASTRO
+                   UNTIL FS-FIM-ARQUIVO
+           END-IF.
+           CLOSE ARQUIVO-CADASTRO.
+
+           OPEN INPUT ARQUIVO-CLIENTES.
+           OPEN INPUT ARQUIVO-CADASTRO.
+           IF FS-CLI-ARQUIVO-NOVO OR FS-ARQUIVO-NOVO
+               CONTINUE
+           ELSE
+               PERFORM 0004C-LER-CLIENTE
+               PERFORM 0004D-CLASSIFICAR-CLIENTE
+                   UNTIL FS-CLI-FIM-ARQUIVO
+           END-IF.
+           CLOSE ARQUIVO-CLIENTES.
+           CLOSE ARQUIVO-CADASTRO.
+       0004-END.
+
+       0004A-LER-CADASTRO.
+           READ ARQUIVO-CADASTRO NEXT RECORD.
+       0004A-END.
+
+       0004B-CLASSIFICAR-CADASTRO.
+           MOVE 'N' TO WRK-CPF-ACHADO.
+           PERFORM 0009-PROCURAR-CPF-NA-TABELA
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > WRK-CLI-QTD OR CPF-ACHADO-NA-TABELA.
+
+           IF CPF-ACHADO-NA-TABELA
+               ADD 1 TO WRK-QTD-EM-AMBOS
+           ELSE
+               ADD 1 TO WRK-QTD-SO-CADASTRO
+           END-IF.
+
+           PERFORM 0004A-LER-CADASTRO.
+       0004B-END.
+
+       0004C-LER-CLIENTE.
+           READ ARQUIVO-CLIENTES.
+       0004C-END.
+
+       0004D-CLASSIFICAR-CLIENTE.
+           MOVE REL-CPF TO CPF.
+           READ ARQUIVO-CADASTRO
+               INVALID KEY
+                   ADD 1 TO WRK-QTD-SO-CLIENTES
+           END-READ.
+
+           PERFORM 0004C-LER-CLIENTE.
+       0004D-END.
+
+       0009-PROCURAR-CPF-NA-TABELA.
+           IF WRK-CLI-ITEM(WRK-IDX) = CPF
+               MOVE 'S' TO WRK-CPF-ACHADO
+           END-IF.
+       0009-END.
+
+      * CONTA QUANTAS MARCAS ESTAO CADASTRADAS EM MARCAS.DAT.
+       0005-RESUMIR-MARCAS.
+           OPEN INPUT ARQUIVO-MARCAS.
+           IF FS-MAR-ARQUIVO-NOVO
+               DISPLAY 'MARCAS.DAT AINDA NAO EXISTE.'
+           ELSE
+               PERFORM 0005A-LER-MARCA
+               PERFORM 0005B-CONTAR-MARCA UNTIL FS-MAR-FIM-ARQUIVO
+           END-IF.
+           CLOSE ARQUIVO-MARCAS.
+       0005-END.
+
+       0005A-LER-MARCA.
+           READ ARQUIVO-MARCAS.
+       0005A-END.
+
+       0005B-CONTAR-MARCA.
+           ADD 1 TO WRK-TOTAL-MARCAS.
+           PERFORM 0005A-LER-MARCA.
+       0005B-END.
+
+      * CONTA ALUNOS AVALIADOS E SEPARA APROVADOS DE REPROVADOS, COM
+      * BASE EM REG-SITUACAO (GRAVADA PELO PROGRAMA ESCOLA).
+       0006-RESUMIR-NOTAS.
+           OPEN INPUT ARQUIVO-NOTAS.
+           IF FS-NOT-ARQUIVO-NOVO
+               DISPLAY 'NOTAS.DAT AINDA NAO EXISTE.'
+           ELSE
+               PERFORM 0006A-LER-NOTA
+               PERFORM 0006B-CLASSIFICAR-NOTA UNTIL FS-NOT-FIM-ARQUIVO
+           END-IF.
+           CLOSE ARQUIVO-NOTAS.
+       0006-END.
+
+       0006A-LER-NOTA.
+           READ ARQUIVO-NOTAS.
+       0006A-END.
+
+       0006B-CLASSIFICAR-NOTA.
+           ADD 1 TO WRK-TOTAL-ALUNOS.
+           IF REG-SITUACAO = 'A'
+               ADD 1 TO WRK-ALUNOS-APROV
+           ELSE
+               ADD 1 TO WRK-ALUNOS-REPROV
+           END-IF.
+           PERFORM 0006A-LER-NOTA.
+       0006B-END.
+
+       0007-IMPRIMIR-RELATORIO-CONSOLIDADO.
+           DISPLAY '================================================'.
+           DISPLAY ' RELATORIO MENSAL CONSOLIDADO'.
+           DISPLAY '================================================'.
+           DISPLAY ' 1. RESUMO DEMOGRAFICO - CADASTRO.DAT'.
+           DISPLAY ' ------------------------------------------------'.
+           DISPLAY '    FAIXA  0-17.....: ' WRK-FAIXA-00-17.
+           DISPLAY '    FAIXA 18-29.....: ' WRK-FAIXA-18-29.
+           DISPLAY '    FAIXA 30-44.....: ' WRK-FAIXA-30-44.
+           DISPLAY '    FAIXA 45-59.....: ' WRK-FAIXA-45-59.
+           DISPLAY '    FAIXA 60 OU MAIS: ' WRK-FAIXA-60-MAIS.
+           DISPLAY '    TOTAL GERAL.....: ' WRK-TOTAL-CADASTRO.
+           DISPLAY ' '.
+           DISPLAY ' 2. RECONCILIACAO CADASTRO.DAT X CLIENTES.DAT'.
+           DISPLAY ' ------------------------------------------------'.
+           DISPLAY '    EM AMBOS OS ARQUIVOS....: ' WRK-QTD-EM-AMBOS.
+           DISPLAY '    SO EM CADASTRO.DAT......: ' WRK-QTD-SO-CADASTRO.
+           DISPLAY '    SO EM CLIENTES.DAT......: ' WRK-QTD-SO-CLIENTES.
+           DISPLAY ' '.
+           DISPLAY ' 3. CLIENTES POR EMPRESA - CLIENTES.DAT'.
+           DISPLAY ' ------------------------------------------------'.
+           PERFORM 0007A-IMPRIMIR-EMPRESA
+               VARYING WRK-EMP-IDX FROM 1 BY 1
+               UNTIL WRK-EMP-IDX > WRK-EMP-QTD-DISTINTAS.
+           DISPLAY '    TOTAL DE CLIENTES.......: ' WRK-CLI-QTD.
+           DISPLAY ' '.
+           DISPLAY ' 4. MARCAS/SABORES CADASTRADOS - MARCAS.DAT'.
+           DISPLAY ' ------------------------------------------------'.
+           DISPLAY '    TOTAL DE MARCAS.........: ' WRK-TOTAL-MARCAS.
+           DISPLAY ' '.
+           DISPLAY ' 5. RESULTADO DOS ALUNOS - NOTAS.DAT'.
+           DISPLAY ' ------------------------------------------------'.
+           DISPLAY '    TOTAL DE ALUNOS.........: ' WRK-TOTAL-ALUNOS.
+           DISPLAY '    APROVADOS...............: ' WRK-ALUNOS-APROV.
+           DISPLAY '    REPROVADOS..............: ' WRK-ALUNOS-REPROV.
+           DISPLAY '================================================'.
+       0007-END.
+
+       0007A-IMPRIMIR-EMPRESA.
+           DISPLAY '    ' WRK-EMP-NOME(WRK-EMP-IDX) ': '
+                   WRK-EMP-QTD(WRK-EMP-IDX).
+       0007A-END.
+
+           COPY BANNER-PD.CPY.
