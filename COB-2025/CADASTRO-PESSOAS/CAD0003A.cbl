@@ -0,0 +1,107 @@
+      ******************************************************************
+      * PROGRAMADOR: Rodrigo
+      * DATA.......: 08/08/2026
+      * OBJETIVO...: LER CADASTRO.DAT POR COMPLETO E EMITIR UM
+      *              RESUMO DA QUANTIDADE DE PESSOAS POR FAIXA ETARIA.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAD0003A.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-CADASTRO ASSIGN TO DYNAMIC WRK-CADASTRO-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CPF
+               FILE STATUS IS WRK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO-CADASTRO.
+       01 REGISTRO-CADASTRO.
+           05 NOME   PIC X(30).
+           05 IDADE  PIC 9(03).
+           05 CPF    PIC X(14).
+
+       WORKING-STORAGE SECTION.
+
+       01 WRK-FILE-STATUS PIC X(02).
+           88 FS-OK                VALUE '00'.
+           88 FS-FIM-ARQUIVO       VALUE '10'.
+           88 FS-ARQUIVO-NOVO      VALUE '35'.
+
+      * CAMINHO DO ARQUIVO, OBTIDO DE VARIAVEL DE AMBIENTE (COM VALOR
+      * PADRAO CASO ELA NAO ESTEJA DEFINIDA).
+       01 WRK-CADASTRO-PATH PIC X(100).
+
+       01 WRK-CONTADORES.
+           05 WRK-FAIXA-00-17  PIC 9(05) COMP VALUE 0.
+           05 WRK-FAIXA-18-29  PIC 9(05) COMP VALUE 0.
+           05 WRK-FAIXA-30-44  PIC 9(05) COMP VALUE 0.
+           05 WRK-FAIXA-45-59  PIC 9(05) COMP VALUE 0.
+           05 WRK-FAIXA-60-MAIS PIC 9(05) COMP VALUE 0.
+           05 WRK-TOTAL-GERAL  PIC 9(05) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0001-PROCESSAR.
+           PERFORM 0000-RESOLVER-CAMINHOS.
+           OPEN INPUT ARQUIVO-CADASTRO.
+
+           IF FS-ARQUIVO-NOVO
+               DISPLAY 'CADASTRO.DAT AINDA NAO EXISTE. NADA A '
+                       'RELATAR.'
+           ELSE
+               PERFORM 0002-LER-REGISTRO
+               PERFORM 0003-CLASSIFICAR-REGISTRO UNTIL FS-FIM-ARQUIVO
+               PERFORM 0004-IMPRIMIR-RESUMO
+           END-IF.
+
+           CLOSE ARQUIVO-CADASTRO.
+           STOP RUN.
+       0001-END.
+
+       0000-RESOLVER-CAMINHOS.
+           ACCEPT WRK-CADASTRO-PATH FROM ENVIRONMENT 'CADASTRO_DAT_PATH'.
+           IF WRK-CADASTRO-PATH = SPACES
+               MOVE 'CADASTRO.DAT' TO WRK-CADASTRO-PATH
+           END-IF.
+       0000-END.
+
+       0002-LER-REGISTRO.
+           READ ARQUIVO-CADASTRO NEXT RECORD.
+       0002-END.
+
+       0003-CLASSIFICAR-REGISTRO.
+           ADD 1 TO WRK-TOTAL-GERAL.
+
+           EVALUATE TRUE
+               WHEN IDADE <= 17
+                   ADD 1 TO WRK-FAIXA-00-17
+               WHEN IDADE <= 29
+                   ADD 1 TO WRK-FAIXA-18-29
+               WHEN IDADE <= 44
+                   ADD 1 TO WRK-FAIXA-30-44
+               WHEN IDADE <= 59
+                   ADD 1 TO WRK-FAIXA-45-59
+               WHEN OTHER
+                   ADD 1 TO WRK-FAIXA-60-MAIS
+           END-EVALUATE.
+
+           PERFORM 0002-LER-REGISTRO.
+       0003-END.
+
+       0004-IMPRIMIR-RESUMO.
+           DISPLAY '================================================'.
+           DISPLAY ' RESUMO DEMOGRAFICO - CADASTRO.DAT'.
+           DISPLAY '================================================'.
+           DISPLAY ' FAIXA  0-17.....: ' WRK-FAIXA-00-17.
+           DISPLAY ' FAIXA 18-29.....: ' WRK-FAIXA-18-29.
+           DISPLAY ' FAIXA 30-44.....: ' WRK-FAIXA-30-44.
+           DISPLAY ' FAIXA 45-59.....: ' WRK-FAIXA-45-59.
+           DISPLAY ' FAIXA 60 OU MAIS: ' WRK-FAIXA-60-MAIS.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY ' TOTAL GERAL.....: ' WRK-TOTAL-GERAL.
+           DISPLAY '================================================'.
+       0004-END.
