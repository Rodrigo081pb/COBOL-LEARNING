@@ -1,65 +1,158 @@
       ***********************************************************
       * PROGRAMADOR: Rodrigo
       * DATA.......: 16/10/2025
+      *
+      * HISTORICO DE ALTERACOES
+      * 08/08/2026 - RODRIGO - GRAVA O RESULTADO DE CADA ALUNO EM
+      *                        NOTAS.DAT EM VEZ DE SO EXIBIR NA TELA.
+      * 08/08/2026 - RODRIGO - QUANTIDADE DE NOTAS POR ALUNO PASSA A
+      *                        SER CONFIGURAVEL (TABELA NOTAS-TABELA)
+      *                        EM VEZ DE FIXA EM TRES.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ESCOLA.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-NOTAS ASSIGN TO DYNAMIC WRK-NOTAS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FILE-STATUS.
 
        DATA DIVISION.
-       WORKING-STORAGE SECTION.  
+       FILE SECTION.
+       FD ARQUIVO-NOTAS.
+       01 REGISTRO-NOTAS.
+           02 REG-NOME      PIC X(30).
+           02 REG-QTD-NOTAS PIC 9(02).
+           02 REG-NOTAS     PIC 9(2)V9 OCCURS 10 TIMES.
+           02 REG-MEDIA     PIC 9(2)V9.
+           02 REG-CONCEITO  PIC X(01).
+           02 REG-SITUACAO  PIC X(01).
+
+       WORKING-STORAGE SECTION.
 
        01 ALUNO.
            02 NOME PIC X(30).
-           02 NOTA1 PIC 9(2)v9.
-           02 NOTA2 PIC 9(2)v9.
-           02 NOTA3 PIC 9(2)v9.
+           02 QTD-NOTAS PIC 9(02).
+           02 NOTAS-TABELA PIC 9(2)v9 OCCURS 10 TIMES.
            02 MEDIA PIC 9(2)v9.
+           02 CONCEITO PIC X(01).
            02 TECLA PIC X.
 
+       01 WRK-IDX PIC 9(02) COMP.
+       01 WRK-SOMA-NOTAS PIC 9(04)V9.
+
+       01 WRK-FILE-STATUS PIC X(02).
+           88 FS-OK           VALUE '00'.
+           88 FS-ARQUIVO-NOVO VALUE '35'.
+
+      * CAMINHO DO ARQUIVO, OBTIDO DE VARIAVEL DE AMBIENTE (COM VALOR
+      * PADRAO CASO ELA NAO ESTEJA DEFINIDA).
+       01 WRK-NOTAS-PATH PIC X(100).
+
+           COPY GRADING-WS.CPY.
+           COPY BANNER-WS.CPY.
+
        PROCEDURE DIVISION.
        MAIN-SECTION.
-           DISPLAY " ".
-           DISPLAY "**************************************************".
-           DISPLAY "*                                                *".
-           DISPLAY "*                E D U C A   +                  *".
-           DISPLAY "*                                                *".
-           DISPLAY "**************************************************".
+           ACCEPT WRK-NOTAS-PATH FROM ENVIRONMENT 'NOTAS_DAT_PATH'.
+           IF WRK-NOTAS-PATH = SPACES
+               MOVE 'NOTAS.DAT' TO WRK-NOTAS-PATH
+           END-IF.
+
+           MOVE '                  E D U C A   +                  '
+               TO WRK-BANNER-TITULO.
+           PERFORM 0940-EXIBIR-BANNER-ENTRADA.
            DISPLAY "Pressione [ENTER] para continuar...".
            ACCEPT TECLA.
 
-           DISPLAY " ".
-           DISPLAY "**************************************************".
-           DISPLAY "*                                                *".
-           DISPLAY "*                E D U C A   +                  *".
-           DISPLAY "*                                                *".
-           DISPLAY "**************************************************".
+           PERFORM 0940-EXIBIR-BANNER-ENTRADA.
            DISPLAY " ".
            DISPLAY "Digite o seu nome: ".
            ACCEPT NOME.
-           DISPLAY "Digite a sua primeira nota: ".
-           ACCEPT NOTA1.
-           DISPLAY "Digite a sua segunda nota: ".
-           ACCEPT NOTA2.
-           DISPLAY "Digite a sua terceira nota: ".
-           ACCEPT NOTA3.
-           COMPUTE MEDIA = (NOTA1 + NOTA2 + NOTA3) / 3.
+           PERFORM OBTER-QUANTIDADE-NOTAS.
+           PERFORM PEDIR-NOTA VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > QTD-NOTAS.
+           PERFORM CALCULAR-MEDIA.
+           PERFORM CLASSIFICAR-CONCEITO.
 
            IF MEDIA >= 7
-               DISPLAY "Parabens " NOME " ! Voce foi aprovado!"
+               DISPLAY "Parabens " NOME " ! Voce foi aprovado com "
+                       "conceito " CONCEITO "."
            ELSE
-               DISPLAY "Voce, " NOME " foi reprovado. Estude seu merda!"
+               DISPLAY "Voce, " NOME ", nao atingiu a media minima "
+                       "(conceito " CONCEITO "). Procure o reforco "
+                       "escolar."
            END-IF.
 
-           DISPLAY " ".
-           DISPLAY "**************************************************".
-           DISPLAY "*                                                *".
-           DISPLAY "*                E D U C A   +                  *".
-           DISPLAY "*                                                *".
-           DISPLAY "**************************************************".
-           DISPLAY " ".
+           PERFORM GRAVAR-RESULTADO.
+
+           PERFORM 0941-EXIBIR-BANNER-SAIDA.
            DISPLAY "Nome do Aluno: " NOME.
            DISPLAY "MÃ©dia: " MEDIA.
            STOP RUN.
+
+       OBTER-QUANTIDADE-NOTAS.
+           DISPLAY "Quantas notas deseja informar (1 a 10)? ".
+           ACCEPT QTD-NOTAS.
+           IF QTD-NOTAS < 1 OR QTD-NOTAS > 10
+               DISPLAY "QUANTIDADE INVALIDA. INFORME DE 1 A 10."
+               PERFORM OBTER-QUANTIDADE-NOTAS
+           END-IF.
+
+       PEDIR-NOTA.
+           DISPLAY "Digite a nota " WRK-IDX ": ".
+           ACCEPT NOTAS-TABELA(WRK-IDX).
+
+       CALCULAR-MEDIA.
+           MOVE 0 TO WRK-SOMA-NOTAS.
+           PERFORM SOMAR-NOTA VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > QTD-NOTAS.
+           COMPUTE MEDIA = WRK-SOMA-NOTAS / QTD-NOTAS.
+
+       SOMAR-NOTA.
+           ADD NOTAS-TABELA(WRK-IDX) TO WRK-SOMA-NOTAS.
+
+       COPIAR-NOTA.
+           MOVE NOTAS-TABELA(WRK-IDX) TO REG-NOTAS(WRK-IDX).
+
+       GRAVAR-RESULTADO.
+           OPEN EXTEND ARQUIVO-NOTAS.
+           IF FS-ARQUIVO-NOVO
+               OPEN OUTPUT ARQUIVO-NOTAS
+               CLOSE ARQUIVO-NOTAS
+               OPEN EXTEND ARQUIVO-NOTAS
+           END-IF.
+
+           MOVE NOME        TO REG-NOME.
+           MOVE QTD-NOTAS   TO REG-QTD-NOTAS.
+           MOVE ZEROS       TO REG-NOTAS(1) REG-NOTAS(2) REG-NOTAS(3)
+                               REG-NOTAS(4) REG-NOTAS(5) REG-NOTAS(6)
+                               REG-NOTAS(7) REG-NOTAS(8) REG-NOTAS(9)
+                               REG-NOTAS(10).
+           PERFORM COPIAR-NOTA VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > QTD-NOTAS.
+           MOVE MEDIA       TO REG-MEDIA.
+           MOVE CONCEITO    TO REG-CONCEITO.
+           IF MEDIA >= 7
+               MOVE 'A' TO REG-SITUACAO
+           ELSE
+               MOVE 'R' TO REG-SITUACAO
+           END-IF.
+
+           WRITE REGISTRO-NOTAS.
+           CLOSE ARQUIVO-NOTAS.
+
+      * CLASSIFICACAO POR CONCEITO, NA MESMA FAIXA 90-100 A / ... /
+      * 0-59 F DO PARAGRAFO COMPARTILHADO COM SWITCH-CASES-COBOL
+      * (GRADING-PD.CPY), SO QUE ESCALONADA PARA A MEDIA 0-10 DA
+      * ESCOLA (MEDIA * 10).
+       CLASSIFICAR-CONCEITO.
+           COMPUTE GRADING-NOTA-100 = MEDIA * 10.
+           PERFORM 0920-CLASSIFICAR-CONCEITO.
+           MOVE GRADING-CONCEITO TO CONCEITO.
+
+           COPY GRADING-PD.CPY.
+           COPY BANNER-PD.CPY.
