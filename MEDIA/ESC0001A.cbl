@@ -0,0 +1,154 @@
+      ******************************************************************
+      * PROGRAMADOR: Rodrigo
+      * DATA.......: 09/08/2026
+      * OBJETIVO...: LER NOTAS.DAT POR COMPLETO E EMITIR UM BOLETIM DA
+      *              TURMA, COM A LISTA DE ALUNOS, A MEDIA DA TURMA E A
+      *              QUANTIDADE DE ALUNOS POR CONCEITO.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESC0001A.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-NOTAS ASSIGN TO DYNAMIC WRK-NOTAS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQUIVO-NOTAS.
+       01 REGISTRO-NOTAS.
+           02 REG-NOME      PIC X(30).
+           02 REG-QTD-NOTAS PIC 9(02).
+           02 REG-NOTAS     PIC 9(2)V9 OCCURS 10 TIMES.
+           02 REG-MEDIA     PIC 9(2)V9.
+           02 REG-CONCEITO  PIC X(01).
+           02 REG-SITUACAO  PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+       01 WRK-FILE-STATUS PIC X(02).
+           88 FS-OK           VALUE '00'.
+           88 FS-FIM-ARQUIVO  VALUE '10'.
+           88 FS-ARQUIVO-NOVO VALUE '35'.
+
+       01 WRK-CONTADORES.
+           05 WRK-QTD-A       PIC 9(05) COMP VALUE 0.
+           05 WRK-QTD-B       PIC 9(05) COMP VALUE 0.
+           05 WRK-QTD-C       PIC 9(05) COMP VALUE 0.
+           05 WRK-QTD-D       PIC 9(05) COMP VALUE 0.
+           05 WRK-QTD-F       PIC 9(05) COMP VALUE 0.
+           05 WRK-QTD-APROVADOS  PIC 9(05) COMP VALUE 0.
+           05 WRK-QTD-REPROVADOS PIC 9(05) COMP VALUE 0.
+           05 WRK-TOTAL-ALUNOS   PIC 9(05) COMP VALUE 0.
+
+       01 WRK-SOMA-MEDIAS PIC 9(07)V9 VALUE 0.
+       01 WRK-MEDIA-TURMA PIC 9(02)V9 VALUE 0.
+       01 WRK-MAIOR-MEDIA PIC 9(02)V9 VALUE 0.
+       01 WRK-MENOR-MEDIA PIC 9(02)V9 VALUE 0.
+
+      * CAMINHO DO ARQUIVO, OBTIDO DE VARIAVEL DE AMBIENTE (COM VALOR
+      * PADRAO CASO ELA NAO ESTEJA DEFINIDA).
+       01 WRK-NOTAS-PATH PIC X(100).
+
+       PROCEDURE DIVISION.
+       0001-PROCESSAR.
+           PERFORM 0000-RESOLVER-CAMINHOS.
+           OPEN INPUT ARQUIVO-NOTAS.
+
+           IF FS-ARQUIVO-NOVO
+               DISPLAY 'NOTAS.DAT AINDA NAO EXISTE. NADA A RELATAR.'
+           ELSE
+               PERFORM 0002-LISTAR-ALUNOS
+           END-IF.
+
+           CLOSE ARQUIVO-NOTAS.
+           STOP RUN.
+       0001-END.
+
+       0000-RESOLVER-CAMINHOS.
+           ACCEPT WRK-NOTAS-PATH FROM ENVIRONMENT 'NOTAS_DAT_PATH'.
+           IF WRK-NOTAS-PATH = SPACES
+               MOVE 'NOTAS.DAT' TO WRK-NOTAS-PATH
+           END-IF.
+       0000-END.
+
+       0002-LISTAR-ALUNOS.
+           DISPLAY '================================================'.
+           DISPLAY ' BOLETIM DA TURMA - NOTAS.DAT'.
+           DISPLAY '================================================'.
+
+           PERFORM 0003-LER-REGISTRO.
+           PERFORM 0004-PROCESSAR-REGISTRO UNTIL FS-FIM-ARQUIVO.
+
+           PERFORM 0005-IMPRIMIR-RESUMO.
+       0002-END.
+
+       0003-LER-REGISTRO.
+           READ ARQUIVO-NOTAS.
+       0003-END.
+
+       0004-PROCESSAR-REGISTRO.
+           DISPLAY '    ' REG-NOME ' MEDIA: ' REG-MEDIA
+                   ' CONCEITO: ' REG-CONCEITO.
+
+           ADD 1 TO WRK-TOTAL-ALUNOS.
+           ADD REG-MEDIA TO WRK-SOMA-MEDIAS.
+
+           IF WRK-TOTAL-ALUNOS = 1
+               MOVE REG-MEDIA TO WRK-MAIOR-MEDIA
+               MOVE REG-MEDIA TO WRK-MENOR-MEDIA
+           ELSE
+               IF REG-MEDIA > WRK-MAIOR-MEDIA
+                   MOVE REG-MEDIA TO WRK-MAIOR-MEDIA
+               END-IF
+               IF REG-MEDIA < WRK-MENOR-MEDIA
+                   MOVE REG-MEDIA TO WRK-MENOR-MEDIA
+               END-IF
+           END-IF.
+
+           IF REG-SITUACAO = 'A'
+               ADD 1 TO WRK-QTD-APROVADOS
+           ELSE
+               ADD 1 TO WRK-QTD-REPROVADOS
+           END-IF.
+
+           EVALUATE REG-CONCEITO
+               WHEN 'A'
+                   ADD 1 TO WRK-QTD-A
+               WHEN 'B'
+                   ADD 1 TO WRK-QTD-B
+               WHEN 'C'
+                   ADD 1 TO WRK-QTD-C
+               WHEN 'D'
+                   ADD 1 TO WRK-QTD-D
+               WHEN OTHER
+                   ADD 1 TO WRK-QTD-F
+           END-EVALUATE.
+
+           PERFORM 0003-LER-REGISTRO.
+       0004-END.
+
+       0005-IMPRIMIR-RESUMO.
+           IF WRK-TOTAL-ALUNOS > 0
+               COMPUTE WRK-MEDIA-TURMA =
+                       WRK-SOMA-MEDIAS / WRK-TOTAL-ALUNOS
+           END-IF.
+
+           DISPLAY '------------------------------------------------'.
+           DISPLAY ' CONCEITO A......: ' WRK-QTD-A.
+           DISPLAY ' CONCEITO B......: ' WRK-QTD-B.
+           DISPLAY ' CONCEITO C......: ' WRK-QTD-C.
+           DISPLAY ' CONCEITO D......: ' WRK-QTD-D.
+           DISPLAY ' CONCEITO F......: ' WRK-QTD-F.
+           DISPLAY '------------------------------------------------'.
+           DISPLAY ' APROVADOS.......: ' WRK-QTD-APROVADOS.
+           DISPLAY ' REPROVADOS......: ' WRK-QTD-REPROVADOS.
+           DISPLAY ' TOTAL DE ALUNOS.: ' WRK-TOTAL-ALUNOS.
+           DISPLAY ' MEDIA DA TURMA..: ' WRK-MEDIA-TURMA.
+           DISPLAY ' MAIOR MEDIA.....: ' WRK-MAIOR-MEDIA.
+           DISPLAY ' MENOR MEDIA.....: ' WRK-MENOR-MEDIA.
+           DISPLAY '================================================'.
+       0005-END.
