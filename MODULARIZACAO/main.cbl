@@ -7,15 +7,22 @@
        WORKING-STORAGE SECTION.
        COPY SORVETES.CPY.
 
+      * CAMPO EDITADO PARA EXIBIR O PRECO JA FORMATADO EM MOEDA
+       01 WRK-PRECO-EDITADO PIC $$$,$$9.99.
+
       * UTILIZANDO UM COPYBOOK PARA DEFINIÇÃO DA ESTRUTURA DE DADOS
        PROCEDURE DIVISION.
            MOVE 'ZECAS' TO MARCA.
            MOVE 'AMEIXA' TO SABOR.
            MOVE 1.99 TO PRECO.
+           MOVE 50 TO ESTOQUE-QTD.
+
+           MOVE PRECO TO WRK-PRECO-EDITADO.
 
            DISPLAY 'Saindo um sorvete de ' SABOR.
            DISPLAY 'Da marca ' MARCA.
-           DISPLAY 'Por apenas R$' PRECO.
+           DISPLAY 'Por apenas ' WRK-PRECO-EDITADO.
+           DISPLAY 'Unidades em estoque: ' ESTOQUE-QTD.
 
            STOP RUN.
 
