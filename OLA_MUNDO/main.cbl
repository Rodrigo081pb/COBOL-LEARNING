@@ -1,11 +1,21 @@
+      ******************************************************************
+      * PROGRAMADOR: Rodrigo
+      * DATA.......: 08/08/2026
+      ******************************************************************
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADASTRO-CLIENTES.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CAD-CLIENT ASSIGN TO 'CLIENTES.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CAD-CLIENT ASSIGN TO DYNAMIC WRK-CLIENTES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FILE-STATUS.
+
+           SELECT AUDITLOG-ARQUIVO ASSIGN TO DYNAMIC WRK-AUDITLOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-AUDITLOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,49 +25,136 @@
            02 CPF      PIC X(14).
            02 EMPRESA  PIC X(10).
 
+       FD AUDITLOG-ARQUIVO.
+           COPY AUDITLOG-FD.CPY.
+
        WORKING-STORAGE SECTION.
-       01 WRK-OPCAO   PIC X(01).
-       01 WRK-NOME    PIC X(30).
-       01 WRK-CPF     PIC X(14).
-       01 WRK-EMPRESA PIC X(10).
+       01 WRK-OPCAO     PIC X(01).
+       01 WRK-CONTINUAR PIC X(01) VALUE 'S'.
+       01 WRK-NOME      PIC X(30).
+       01 WRK-CPF       PIC X(14).
+       01 WRK-EMPRESA   PIC X(10).
+
+       01 WRK-FILE-STATUS PIC X(02).
+           88 FS-OK           VALUE '00'.
+           88 FS-FIM-ARQUIVO  VALUE '10'.
+           88 FS-ARQUIVO-NOVO VALUE '35'.
+
+       01 WRK-CPF-DUPLICADO PIC X(01) VALUE 'N'.
+           88 CPF-DUPLICADO  VALUE 'S'.
+
+      * CAMINHO DO ARQUIVO, OBTIDO DE VARIAVEL DE AMBIENTE (COM VALOR
+      * PADRAO CASO ELA NAO ESTEJA DEFINIDA).
+       01 WRK-CLIENTES-PATH PIC X(100).
+
+       COPY AUDITLOG-WS.CPY.
+       COPY BANNER-WS.CPY.
 
        PROCEDURE DIVISION.
 
+           ACCEPT WRK-CLIENTES-PATH FROM ENVIRONMENT 'CLIENTES_DAT_PATH'.
+           IF WRK-CLIENTES-PATH = SPACES
+               MOVE 'CLIENTES.DAT' TO WRK-CLIENTES-PATH
+           END-IF.
+
+           MOVE '       CADASTRO-CLIENTES - CADASTRO DE CLIENTES'
+               TO WRK-BANNER-TITULO.
+           PERFORM 0940-EXIBIR-BANNER-ENTRADA.
+
            DISPLAY "--------------------------------------------".
            DISPLAY "Olá, tudo bem? Deseja cadastrar um cliente (S/N)?".
            DISPLAY "--------------------------------------------".
            ACCEPT WRK-OPCAO.
+           MOVE FUNCTION UPPER-CASE(WRK-OPCAO) TO WRK-OPCAO.
 
-           IF WRK-OPCAO = "S" OR WRK-OPCAO = "s"
-              PERFORM CADASTRA
+           IF WRK-OPCAO = "S"
+              PERFORM CADASTRA UNTIL WRK-CONTINUAR = "N"
            ELSE
               DISPLAY "Tudo bem, tenha um bom dia!"
            END-IF.
 
-       CADASTRA.
-
-           OPEN OUTPUT CAD-CLIENT.
-
-           DISPLAY "Qual é o nome da empresa?".
-           ACCEPT WRK-EMPRESA.
+           PERFORM 0941-EXIBIR-BANNER-SAIDA.
+           STOP RUN.
 
-           DISPLAY "Qual é o nome do cliente?".
-           ACCEPT WRK-NOME.
+       CADASTRA.
 
-           DISPLAY "Insira o CPF do cliente:".
-           ACCEPT WRK-CPF.
+           PERFORM PEDIR-EMPRESA.
+           PERFORM PEDIR-NOME-VALIDO.
+           PERFORM PEDIR-CPF-VALIDO.
+           PERFORM VERIFICAR-CPF-DUPLICADO.
 
            MOVE WRK-NOME    TO NOME.
            MOVE WRK-CPF     TO CPF.
            MOVE WRK-EMPRESA TO EMPRESA.
 
+           OPEN EXTEND CAD-CLIENT.
+           IF FS-ARQUIVO-NOVO
+               OPEN OUTPUT CAD-CLIENT
+               CLOSE CAD-CLIENT
+               OPEN EXTEND CAD-CLIENT
+           END-IF.
+
            WRITE REGISTRO-CLIENT.
+           CLOSE CAD-CLIENT.
+
+           MOVE 'CADASTRO-CLI' TO WRK-LOG-PROGRAMA.
+           MOVE 'CADASTRO'     TO WRK-LOG-OPERACAO.
+           MOVE WRK-CPF        TO WRK-LOG-DETALHE.
+           PERFORM 0930-LOG-TRANSACAO.
 
            DISPLAY "--------------------------------------------".
            DISPLAY " PARABÉNS! CADASTRO FINALIZADO COM SUCESSO. ".
            DISPLAY "--------------------------------------------".
 
-           CLOSE CAD-CLIENT.
+           DISPLAY "Deseja cadastrar outro cliente? (S/N)".
+           ACCEPT WRK-OPCAO.
+           MOVE FUNCTION UPPER-CASE(WRK-OPCAO) TO WRK-CONTINUAR.
 
-           STOP RUN.
+       CADASTRA-FIM.
+
+       PEDIR-EMPRESA.
+           DISPLAY "Qual é o nome da empresa?".
+           ACCEPT WRK-EMPRESA.
+
+       PEDIR-NOME-VALIDO.
+           DISPLAY "Qual é o nome do cliente?".
+           ACCEPT WRK-NOME.
+           IF WRK-NOME = SPACES
+               DISPLAY "NOME NAO PODE SER EM BRANCO."
+               PERFORM PEDIR-NOME-VALIDO
+           END-IF.
+
+       PEDIR-CPF-VALIDO.
+           DISPLAY "Insira o CPF do cliente:".
+           ACCEPT WRK-CPF.
+           IF WRK-CPF = SPACES
+               DISPLAY "CPF NAO PODE SER EM BRANCO."
+               PERFORM PEDIR-CPF-VALIDO
+           END-IF.
+
+      * PERCORRE O CADASTRO EXISTENTE E AVISA (SEM BLOQUEAR) QUANDO O
+      * MESMO CPF JA APARECE CADASTRADO SOB OUTRA EMPRESA.
+       VERIFICAR-CPF-DUPLICADO.
+           MOVE 'N' TO WRK-CPF-DUPLICADO.
+           OPEN INPUT CAD-CLIENT.
+           IF NOT FS-ARQUIVO-NOVO
+               PERFORM LER-CLIENTE-EXISTENTE
+               PERFORM COMPARAR-CLIENTE-EXISTENTE UNTIL FS-FIM-ARQUIVO
+               CLOSE CAD-CLIENT
+               IF CPF-DUPLICADO
+                   DISPLAY "ATENCAO: ESTE CPF JA ESTA CADASTRADO SOB "
+                           "OUTRA EMPRESA."
+               END-IF
+           END-IF.
+
+       LER-CLIENTE-EXISTENTE.
+           READ CAD-CLIENT.
+
+       COMPARAR-CLIENTE-EXISTENTE.
+           IF CPF = WRK-CPF AND EMPRESA NOT = WRK-EMPRESA
+               MOVE 'S' TO WRK-CPF-DUPLICADO
+           END-IF.
+           PERFORM LER-CLIENTE-EXISTENTE.
 
+           COPY AUDITLOG-PD.CPY.
+           COPY BANNER-PD.CPY.
