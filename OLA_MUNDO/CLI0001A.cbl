@@ -0,0 +1,121 @@
+      ******************************************************************
+      * PROGRAMADOR: Rodrigo
+      * DATA.......: 08/08/2026
+      * OBJETIVO...: LISTAR OS CLIENTES DE CLIENTES.DAT AGRUPADOS POR
+      *              EMPRESA, COM CONTAGEM POR EMPRESA E TOTAL GERAL.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLI0001A.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAD-CLIENT ASSIGN TO DYNAMIC WRK-CLIENTES-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FILE-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO 'CLI0001A.TMP'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAD-CLIENT.
+       01 REGISTRO-CLIENT.
+           02 NOME     PIC X(30).
+           02 CPF      PIC X(14).
+           02 EMPRESA  PIC X(10).
+
+       SD SORT-WORK.
+       01 SORT-REC.
+           02 SORT-EMPRESA PIC X(10).
+           02 SORT-NOME    PIC X(30).
+           02 SORT-CPF     PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       01 WRK-FILE-STATUS PIC X(02).
+           88 FS-OK           VALUE '00'.
+           88 FS-FIM-ARQUIVO  VALUE '10'.
+           88 FS-ARQUIVO-NOVO VALUE '35'.
+
+       01 WRK-EMPRESA-ATUAL    PIC X(10) VALUE SPACES.
+       01 WRK-QTD-EMPRESA      PIC 9(05) COMP VALUE 0.
+       01 WRK-TOTAL-GERAL      PIC 9(05) COMP VALUE 0.
+       01 WRK-PRIMEIRA-EMPRESA PIC X(01) VALUE 'S'.
+           88 PRIMEIRA-EMPRESA VALUE 'S'.
+
+      * CAMINHO DO ARQUIVO, OBTIDO DE VARIAVEL DE AMBIENTE (COM VALOR
+      * PADRAO CASO ELA NAO ESTEJA DEFINIDA).
+       01 WRK-CLIENTES-PATH PIC X(100).
+
+       PROCEDURE DIVISION.
+       0001-PROCESSAR.
+           PERFORM 0000-RESOLVER-CAMINHOS.
+           OPEN INPUT CAD-CLIENT.
+           IF FS-ARQUIVO-NOVO
+               DISPLAY 'CLIENTES.DAT AINDA NAO EXISTE. NADA A '
+                       'RELATAR.'
+               CLOSE CAD-CLIENT
+           ELSE
+               CLOSE CAD-CLIENT
+               SORT SORT-WORK
+                   ON ASCENDING KEY SORT-EMPRESA SORT-NOME
+                   USING CAD-CLIENT
+                   GIVING CAD-CLIENT
+               PERFORM 0002-LISTAR-CLIENTES
+           END-IF.
+
+           STOP RUN.
+       0001-END.
+
+       0000-RESOLVER-CAMINHOS.
+           ACCEPT WRK-CLIENTES-PATH FROM ENVIRONMENT 'CLIENTES_DAT_PATH'.
+           IF WRK-CLIENTES-PATH = SPACES
+               MOVE 'CLIENTES.DAT' TO WRK-CLIENTES-PATH
+           END-IF.
+       0000-END.
+
+       0002-LISTAR-CLIENTES.
+           DISPLAY '================================================'.
+           DISPLAY ' RELATORIO DE CLIENTES POR EMPRESA'.
+           DISPLAY '================================================'.
+
+           OPEN INPUT CAD-CLIENT.
+           PERFORM 0003-LER-CLIENTE.
+           PERFORM 0004-PROCESSAR-CLIENTE UNTIL FS-FIM-ARQUIVO.
+           CLOSE CAD-CLIENT.
+
+           IF NOT PRIMEIRA-EMPRESA
+               PERFORM 0005-FECHAR-GRUPO-EMPRESA
+           END-IF.
+
+           DISPLAY '------------------------------------------------'.
+           DISPLAY ' TOTAL GERAL DE CLIENTES: ' WRK-TOTAL-GERAL.
+           DISPLAY '================================================'.
+       0002-END.
+
+       0003-LER-CLIENTE.
+           READ CAD-CLIENT.
+       0003-END.
+
+       0004-PROCESSAR-CLIENTE.
+           IF EMPRESA NOT = WRK-EMPRESA-ATUAL
+               IF NOT PRIMEIRA-EMPRESA
+                   PERFORM 0005-FECHAR-GRUPO-EMPRESA
+               END-IF
+               MOVE 'N' TO WRK-PRIMEIRA-EMPRESA
+               MOVE EMPRESA TO WRK-EMPRESA-ATUAL
+               MOVE 0 TO WRK-QTD-EMPRESA
+               DISPLAY ' '
+               DISPLAY ' EMPRESA: ' EMPRESA
+           END-IF.
+
+           DISPLAY '    ' NOME ' CPF: ' CPF.
+           ADD 1 TO WRK-QTD-EMPRESA.
+           ADD 1 TO WRK-TOTAL-GERAL.
+
+           PERFORM 0003-LER-CLIENTE.
+       0004-END.
+
+       0005-FECHAR-GRUPO-EMPRESA.
+           DISPLAY '  -- CLIENTES NESTA EMPRESA: ' WRK-QTD-EMPRESA.
+       0005-END.
