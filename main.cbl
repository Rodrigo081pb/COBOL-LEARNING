@@ -4,32 +4,94 @@
            ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT BANCO-DE-DADOS ASSIGN TO 'CADASTRO.DAT'
-                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT BANCO-DE-DADOS ASSIGN TO DYNAMIC WRK-MARCAS-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-MARCAS-STATUS.
+
+               SELECT AUDITLOG-ARQUIVO
+                   ASSIGN TO DYNAMIC WRK-AUDITLOG-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WRK-AUDITLOG-STATUS.
 
            DATA DIVISION.
            FILE SECTION.
            FD BANCO-DE-DADOS.
                 COPY MODELO-DADOS.CPY.
 
+           FD AUDITLOG-ARQUIVO.
+                COPY AUDITLOG-FD.CPY.
+
            WORKING-STORAGE SECTION.
+               01 WRK-PROX-ID    PIC 9(03) VALUE 1.
+               01 WRK-CONTINUAR  PIC X(01) VALUE 'S'.
+
+      * CAMINHO DO ARQUIVO, OBTIDO DE VARIAVEL DE AMBIENTE (COM VALOR
+      * PADRAO CASO ELA NAO ESTEJA DEFINIDA).
+               01 WRK-MARCAS-PATH PIC X(100).
+
+               01 WRK-MARCAS-STATUS PIC X(02).
+                   88 FS-MARCAS-OK             VALUE '00'.
+                   88 FS-MARCAS-FIM-ARQUIVO    VALUE '10'.
+                   88 FS-MARCAS-ARQUIVO-NOVO   VALUE '35'.
+
+               COPY AUDITLOG-WS.CPY.
 
            PROCEDURE DIVISION.
-                OPEN OUTPUT BANCO-DE-DADOS.
-    
-                MOVE 1 TO ID-MARCA.
+                ACCEPT WRK-MARCAS-PATH
+                    FROM ENVIRONMENT 'MARCAS_DAT_PATH'.
+                IF WRK-MARCAS-PATH = SPACES
+                    MOVE 'MARCAS.DAT' TO WRK-MARCAS-PATH
+                END-IF.
+
+                PERFORM ABRIR-BANCO-DE-DADOS.
+
+                PERFORM CADASTRAR-MARCA UNTIL WRK-CONTINUAR = 'N'.
+
+                CLOSE BANCO-DE-DADOS.
+                STOP RUN.
+
+      * O ARQUIVO DE MARCAS E CUMULATIVO: NA PRIMEIRA EXECUCAO ELE E
+      * CRIADO VAZIO; NAS SEGUINTES, LEMOS O QUE JA EXISTE PARA
+      * DESCOBRIR O PROXIMO ID-MARCA LIVRE E SO ENTAO ABRIMOS EM MODO
+      * DE EXTENSAO, PARA NAO PERDER AS MARCAS JA CADASTRADAS.
+           ABRIR-BANCO-DE-DADOS.
+                OPEN INPUT BANCO-DE-DADOS.
+                IF FS-MARCAS-ARQUIVO-NOVO
+                    OPEN OUTPUT BANCO-DE-DADOS
+                    CLOSE BANCO-DE-DADOS
+                ELSE
+                    PERFORM LER-MARCA
+                    PERFORM ATUALIZAR-PROX-ID
+                        UNTIL FS-MARCAS-FIM-ARQUIVO
+                    CLOSE BANCO-DE-DADOS
+                END-IF.
+
+                OPEN EXTEND BANCO-DE-DADOS.
+
+           LER-MARCA.
+                READ BANCO-DE-DADOS NEXT RECORD.
+
+           ATUALIZAR-PROX-ID.
+                IF ID-MARCA NOT < WRK-PROX-ID
+                    COMPUTE WRK-PROX-ID = ID-MARCA + 1
+                END-IF.
+                PERFORM LER-MARCA.
+
+           CADASTRAR-MARCA.
+                MOVE WRK-PROX-ID TO ID-MARCA.
                 DISPLAY 'Digite o nome da marca: '.
                 ACCEPT NOME-MARCA.
                 WRITE CADASTRO-MARCAS.
-    
-                MOVE 2 TO ID-MARCA.
-                MOVE 'SORVETES DELICIA' TO NOME-MARCA.
-                WRITE CADASTRO-MARCAS.
-    
-                MOVE 3 TO ID-MARCA.
-                MOVE 'SORVETES GELATO' TO NOME-MARCA.
-                WRITE CADASTRO-MARCAS.
-    
-                CLOSE BANCO-DE-DADOS.
-                STOP RUN.
-                
\ No newline at end of file
+
+                MOVE 'ORQUESTRADOR' TO WRK-LOG-PROGRAMA.
+                MOVE 'CADASTRO-MARCA' TO WRK-LOG-OPERACAO.
+                MOVE NOME-MARCA TO WRK-LOG-DETALHE.
+                PERFORM 0930-LOG-TRANSACAO.
+
+                ADD 1 TO WRK-PROX-ID.
+
+                DISPLAY 'Deseja cadastrar outra marca? (S/N)'.
+                ACCEPT WRK-CONTINUAR.
+                MOVE FUNCTION UPPER-CASE(WRK-CONTINUAR) TO WRK-CONTINUAR.
+
+           COPY AUDITLOG-PD.CPY.
